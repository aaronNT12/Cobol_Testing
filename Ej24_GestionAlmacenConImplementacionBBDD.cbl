@@ -1,99 +1,454 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. almacen.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 WS-DATOS-ALMACEN OCCURS 100 TIMES INDEXED BY WS-INDEX.
-   05 WS-PRODUCTO PIC X(20).
-   05 WS-CANTIDAD PIC 9(5) VALUE ZEROS.
-01 WS-CONTINUAR PIC X VALUE 'S'.
-01 WS-OPCION PIC 9.
-01 WS-TOTAL PIC 9(5) VALUE ZEROS.
-
-PROCEDURE DIVISION.
-ACTUALIZAR-ALMACEN.
-    PERFORM UNTIL WS-CONTINUAR = 'N'
-        DISPLAY "-----------------------------"
-        DISPLAY "1. Introducir producto"
-        DISPLAY "2. Mostrar productos"
-        DISPLAY "3. Eliminar producto"
-        DISPLAY "4. Buscar producto"
-        DISPLAY "5. Calcular total del inventario"
-        DISPLAY "6. Salir"
-        DISPLAY "-----------------------------"
-        DISPLAY "Elige una opción: "
-        ACCEPT WS-OPCION
-        EVALUATE WS-OPCION
-            WHEN 1 PERFORM INTRODUCIR-PRODUCTO
-            WHEN 2 PERFORM MOSTRAR-PRODUCTOS
-            WHEN 3 PERFORM ELIMINAR-PRODUCTO
-            WHEN 4 PERFORM BUSCAR-PRODUCTO
-            WHEN 5 PERFORM CALCULAR-TOTAL
-            WHEN 6 MOVE 'N' TO WS-CONTINUAR
-            WHEN OTHER DISPLAY "Opción no válida"
-        END-EVALUATE
-    END-PERFORM
-    STOP RUN.
-
-INTRODUCIR-PRODUCTO.
-    SET WS-INDEX UP BY 1
-    DISPLAY "Introduce el nombre del producto: "
-    ACCEPT WS-PRODUCTO(WS-INDEX)
-    DISPLAY "Introduce la cantidad del producto: "
-    ACCEPT WS-CANTIDAD(WS-INDEX) ON EXCEPTION
-        DISPLAY "Entrada no válida. Por favor, introduce un número."
-        MOVE ZEROS TO WS-CANTIDAD(WS-INDEX)
-    END-ACCEPT
-    IF WS-CANTIDAD(WS-INDEX) > 0
-        DISPLAY "Producto: " WS-PRODUCTO(WS-INDEX)
-        DISPLAY "Cantidad: " WS-CANTIDAD(WS-INDEX)
-    ELSE
-        DISPLAY "La cantidad debe ser mayor que cero."
-
-MOSTRAR-PRODUCTOS.
-    PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 100
-        DISPLAY "Producto: " WS-PRODUCTO(WS-INDEX)
-        DISPLAY "Cantidad: " WS-CANTIDAD(WS-INDEX)
-    END-PERFORM
-
-ELIMINAR-PRODUCTO.
-    DISPLAY "Introduce el nombre del producto a eliminar: "
-    ACCEPT WS-PRODUCTO
-    PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 100
-        IF WS-PRODUCTO(WS-INDEX) = WS-PRODUCTO
-            MOVE SPACES TO WS-PRODUCTO(WS-INDEX)
-            MOVE ZEROS TO WS-CANTIDAD(WS-INDEX)
-        END-IF
-    END-PERFORM
-
-BUSCAR-PRODUCTO.
-    DISPLAY "Introduce el nombre del producto a buscar: "
-    ACCEPT WS-PRODUCTO
-    PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 100
-        IF WS-PRODUCTO(WS-INDEX) = WS-PRODUCTO
-            DISPLAY "Producto: " WS-PRODUCTO(WS-INDEX)
-            DISPLAY "Cantidad: " WS-CANTIDAD(WS-INDEX)
-        END-IF
-    END-PERFORM
-
-CALCULAR-TOTAL.
-    PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 100
-        ADD WS-CANTIDAD(WS-INDEX) TO WS-TOTAL
-    END-PERFORM
-    DISPLAY "Total del inventario: " WS-TOTAL
-
-	
-ACTUALIZAR-BASE-DE-DATOS.
-	EXEC SQL
-		CONNECT TO mydatabase
-	END EXEC
-	
-	EXEC SQL
-		UPDATE almacen
-		SET cantidad = :WS-CANTIDAD
-		WHERE producto = :WS-PRODUCTO
-	END-EXEC
-	
-	IF SQLCODE NOT = 0
-		DISPLAY "Error en la consulta SQL: " SQLCODE
-	END-IF
+IDENTIFICATION DIVISION.
+PROGRAM-ID. almacen.
+
+*> Mod history:
+*> 24.02.19 AN - added WS-REORDER-POINT per product and a menu option to list
+*>               every product that has fallen below its reorder point.
+*> 24.02.20 AN - inventory is now backed by an indexed PRODUCTO-MASTER file keyed
+*>               on product code, so it survives between runs instead of resetting
+*>               to empty every time the program starts.
+*> 24.02.21 AN - added supplier code and unit cost to the product record, plus a
+*>               purchase-order suggestion report for everything under reorder point.
+*> 24.02.23 AN - added warehouse-id to the product key so BUSCAR-PRODUCTO and
+*>               MOSTRAR-PRODUCTOS can filter by storage site (we now run more
+*>               than one).
+*> 24.02.24 AN - added a same-run validation report so bad or duplicate
+*>               entries keyed into INTRODUCIR-PRODUCTO leave a paper trail
+*>               instead of just being zeroed out and moved past.
+*> 24.02.25 AN - added an AUDIT-LOG file so every add, delete, and update
+*>               to the product table leaves a timestamped before/after
+*>               record of who changed what.
+*> 24.03.19 AN - INTRODUCIR-PRODUCTO now clears its per-entry CLEARED-RECORD
+*>               scratch area with a single INITIALIZE (shared copybook,
+*>               pulled out of Ej12's fillertest demo) instead of resetting
+*>               individual fields by hand, validates the reset, and uses
+*>               it to count ACCEPT-exception retries per entry.
+*> 24.03.30 AN - a delete against a code/almacén that no longer exists now
+*>               also records the rejection in the shared operational
+*>               error log (ERROR-LOG copybooks, pulled out of Ej7's
+*>               SYSERR demo).
+*> 24.04.01 AN - REGISTRAR-AUDITORIA now also writes every add/delete/
+*>               update to the shared AUDIT-TRAIL (AUDIT-LOG copybooks,
+*>               common with relatives and deleting) alongside almacen's
+*>               own AUDITORIA.LOG, so cross-program audit questions don't
+*>               need a special case for this file's richer before/after
+*>               quantities.
+*> 24.04.03 AN - retired almacen's own AUDITORIA.LOG: it duplicated the
+*>               shared AUDIT-TRAIL, and OPENing it OUTPUT truncated the
+*>               history on every run - exactly what the audit trail was
+*>               meant to preserve. REGISTRAR-AUDITORIA now writes only
+*>               to the shared AUDIT-TRAIL. SUGERENCIA-PEDIDO also now
+*>               writes its purchase-order suggestions to PEDIDOS.RPT,
+*>               not just the console.
+*> 24.04.04 AN - added an unattended batch mode, entered when
+*>               ALMACEN_BATCH_MODE=Y is set in the environment: instead
+*>               of the interactive menu, it runs the automated reorder
+*>               review (ALERTA-REPOSICION/SUGERENCIA-PEDIDO) once and
+*>               closes, so the nightly inventory-update step doesn't
+*>               block on console input.
+*> 24.04.05 AN - added menu option 9, Actualizar base de datos, so
+*>               ACTUALIZAR-BASE-DE-DATOS (and the audit trail entry it
+*>               writes) is actually reachable from the interactive menu.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PRODUCTO-MASTER ASSIGN TO "PRODUCTO-MASTER.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS PM-KEY
+        FILE STATUS IS PM-FILE-STATUS.
+    SELECT VALIDATION-REPORT ASSIGN TO "VALIDACION.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT PEDIDOS-REPORT ASSIGN TO "PEDIDOS.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    COPY ERROR-LOG-SELECT.
+    COPY AUDIT-LOG-SELECT.
+
+DATA DIVISION.
+FILE SECTION.
+FD PRODUCTO-MASTER.
+01 PRODUCTO-MASTER-RECORD.
+    05 PM-KEY.
+        10 PM-CODIGO PIC X(10).
+        10 PM-ALMACEN-ID PIC X(5).
+    05 PM-PRODUCTO PIC X(20).
+    05 PM-CANTIDAD PIC 9(5).
+    05 PM-REORDER-POINT PIC 9(5).
+    05 PM-PROVEEDOR PIC X(15).
+    05 PM-COSTO-UNITARIO PIC 9(5)V99.
+
+FD VALIDATION-REPORT.
+01 VALIDATION-REPORT-LINE PIC X(80).
+
+FD PEDIDOS-REPORT.
+01 PEDIDOS-REPORT-LINE PIC X(80).
+
+COPY ERROR-LOG-FD.
+COPY AUDIT-LOG-FD.
+
+WORKING-STORAGE SECTION.
+01 WS-CONTINUAR PIC X VALUE 'S'.
+01 WS-OPCION PIC 9.
+01 WS-TOTAL PIC 9(7) VALUE ZEROS.
+01 WS-CODIGO-BUSCADO PIC X(10).
+01 WS-ALMACEN-BUSCADO PIC X(5).
+01 WS-ALMACEN-FILTRO PIC X(5).
+01 PM-FILE-STATUS PIC X(2).
+    88 PM-OK VALUE '00'.
+    88 PM-DUPLICATE VALUE '22'.
+    88 PM-NOT-FOUND VALUE '23'.
+01 WS-EOF PIC X VALUE 'N'.
+    88 END-OF-FILE VALUE 'Y'.
+01 WS-CANTIDAD-A-PEDIR PIC 9(5).
+01 WS-RECHAZOS PIC 9(5) VALUE ZEROS.
+01 WS-NOMBRE-DUPLICADO PIC X VALUE 'N'.
+    88 NOMBRE-DUPLICADO VALUE 'Y'.
+01 WS-CANTIDAD-INVALIDA PIC X VALUE 'N'.
+    88 CANTIDAD-INVALIDA VALUE 'Y'.
+01 WS-BATCH-FLAG PIC X(1) VALUE SPACE.
+    88 WS-BATCH-MODE VALUE 'Y'.
+01 WS-NUEVO-PRODUCTO.
+    05 WS-NUEVO-KEY.
+        10 WS-NUEVO-CODIGO PIC X(10).
+        10 WS-NUEVO-ALMACEN PIC X(5).
+    05 WS-NUEVO-NOMBRE PIC X(20).
+    05 WS-NUEVO-CANTIDAD PIC 9(5).
+    05 WS-NUEVO-REORDER-POINT PIC 9(5).
+    05 WS-NUEVO-PROVEEDOR PIC X(15).
+    05 WS-NUEVO-COSTO-UNITARIO PIC 9(5)V99.
+01 WS-VR-LINE.
+    05 VR-CODIGO PIC X(10).
+    05 FILLER PIC X(1) VALUE SPACE.
+    05 VR-ALMACEN PIC X(5).
+    05 FILLER PIC X(1) VALUE SPACE.
+    05 VR-MOTIVO PIC X(40).
+01 WS-PR-LINE.
+    05 PR-PRODUCTO PIC X(20).
+    05 FILLER PIC X(1) VALUE SPACE.
+    05 PR-PROVEEDOR PIC X(15).
+    05 FILLER PIC X(1) VALUE SPACE.
+    05 PR-CANTIDAD-A-PEDIR PIC ZZZZ9.
+01 WS-AU-LINE.
+    05 AU-OPERACION PIC X(9).
+    05 FILLER PIC X(1) VALUE SPACE.
+    05 AU-CODIGO PIC X(10).
+    05 FILLER PIC X(1) VALUE SPACE.
+    05 AU-ALMACEN PIC X(5).
+    05 FILLER PIC X(1) VALUE SPACE.
+    05 AU-CANTIDAD-ANTES PIC ZZZZ9.
+    05 FILLER PIC X(1) VALUE SPACE.
+    05 AU-CANTIDAD-DESPUES PIC ZZZZ9.
+
+    COPY CLEARED-RECORD.
+    COPY ERROR-LOG-FIELDS.
+    COPY AUDIT-LOG-FIELDS.
+
+PROCEDURE DIVISION.
+ACTUALIZAR-ALMACEN.
+    MOVE "almacen" TO EL-CALLING-PROGRAM.
+    MOVE "almacen" TO AT-CALLING-PROGRAM.
+    OPEN I-O PRODUCTO-MASTER.
+    IF NOT PM-OK
+        CLOSE PRODUCTO-MASTER
+        OPEN OUTPUT PRODUCTO-MASTER
+        CLOSE PRODUCTO-MASTER
+        OPEN I-O PRODUCTO-MASTER
+    END-IF
+    OPEN OUTPUT VALIDATION-REPORT
+    OPEN OUTPUT PEDIDOS-REPORT
+    ACCEPT WS-BATCH-FLAG FROM ENVIRONMENT "ALMACEN_BATCH_MODE"
+        ON EXCEPTION CONTINUE
+    END-ACCEPT
+    IF WS-BATCH-MODE
+        PERFORM ALERTA-REPOSICION
+        PERFORM SUGERENCIA-PEDIDO
+    ELSE
+        PERFORM UNTIL WS-CONTINUAR = 'N'
+            DISPLAY "-----------------------------"
+            DISPLAY "1. Introducir producto"
+            DISPLAY "2. Mostrar productos"
+            DISPLAY "3. Eliminar producto"
+            DISPLAY "4. Buscar producto"
+            DISPLAY "5. Calcular total del inventario"
+            DISPLAY "6. Salir"
+            DISPLAY "7. Alertas de reposición"
+            DISPLAY "8. Sugerencia de pedido a proveedores"
+            DISPLAY "9. Actualizar base de datos"
+            DISPLAY "-----------------------------"
+            DISPLAY "Elige una opción: "
+            ACCEPT WS-OPCION
+            EVALUATE WS-OPCION
+                WHEN 1 PERFORM INTRODUCIR-PRODUCTO
+                WHEN 2 PERFORM MOSTRAR-PRODUCTOS
+                WHEN 3 PERFORM ELIMINAR-PRODUCTO
+                WHEN 4 PERFORM BUSCAR-PRODUCTO
+                WHEN 5 PERFORM CALCULAR-TOTAL
+                WHEN 6 MOVE 'N' TO WS-CONTINUAR
+                WHEN 7 PERFORM ALERTA-REPOSICION
+                WHEN 8 PERFORM SUGERENCIA-PEDIDO
+                WHEN 9 PERFORM ACTUALIZAR-BASE-DE-DATOS
+                WHEN OTHER DISPLAY "Opción no válida"
+            END-EVALUATE
+        END-PERFORM
+    END-IF
+    DISPLAY "Entradas rechazadas en esta ejecución: " WS-RECHAZOS
+    CLOSE PRODUCTO-MASTER
+    CLOSE VALIDATION-REPORT
+    CLOSE PEDIDOS-REPORT
+    STOP RUN.
+
+    COPY CLEARED-RECORD-VALIDATE.
+
+INTRODUCIR-PRODUCTO.
+    INITIALIZE CLEARED-RECORD
+    PERFORM VALIDATE-CLEARED-RECORD
+    MOVE 'N' TO WS-CANTIDAD-INVALIDA
+    DISPLAY "Introduce el código del producto: "
+    ACCEPT WS-NUEVO-CODIGO
+    DISPLAY "Introduce el identificador del almacén: "
+    ACCEPT WS-NUEVO-ALMACEN
+    DISPLAY "Introduce el nombre del producto: "
+    ACCEPT WS-NUEVO-NOMBRE
+    DISPLAY "Introduce la cantidad del producto: "
+    ACCEPT WS-NUEVO-CANTIDAD ON EXCEPTION
+        DISPLAY "Entrada no válida. Por favor, introduce un número."
+        MOVE ZEROS TO WS-NUEVO-CANTIDAD
+        MOVE 'Y' TO WS-CANTIDAD-INVALIDA
+        ADD 1 TO CR-RETRY-COUNT
+    END-ACCEPT
+    DISPLAY "Introduce el punto de reposición del producto: "
+    ACCEPT WS-NUEVO-REORDER-POINT ON EXCEPTION
+        DISPLAY "Entrada no válida. Por favor, introduce un número."
+        MOVE ZEROS TO WS-NUEVO-REORDER-POINT
+        ADD 1 TO CR-RETRY-COUNT
+    END-ACCEPT
+    DISPLAY "Introduce el código del proveedor: "
+    ACCEPT WS-NUEVO-PROVEEDOR
+    DISPLAY "Introduce el costo unitario del producto: "
+    ACCEPT WS-NUEVO-COSTO-UNITARIO ON EXCEPTION
+        DISPLAY "Entrada no válida. Por favor, introduce un número."
+        MOVE ZEROS TO WS-NUEVO-COSTO-UNITARIO
+        ADD 1 TO CR-RETRY-COUNT
+    END-ACCEPT
+    IF CR-RETRY-COUNT > 0
+        DISPLAY CR-RETRY-COUNT " campo(s) tuvieron que corregirse"
+    END-IF
+    MOVE WS-NUEVO-CODIGO TO VR-CODIGO
+    MOVE WS-NUEVO-ALMACEN TO VR-ALMACEN
+    IF CANTIDAD-INVALIDA
+        MOVE "Cantidad no numérica, entrada rechazada" TO VR-MOTIVO
+        PERFORM REGISTRAR-RECHAZO
+    ELSE
+        IF WS-NUEVO-CANTIDAD > 0
+            PERFORM VERIFICAR-NOMBRE-DUPLICADO
+            IF NOMBRE-DUPLICADO
+                DISPLAY "Ya existe un producto llamado " WS-NUEVO-NOMBRE
+                    " en otro código/almacén."
+                MOVE "Nombre de producto duplicado en otro código" TO VR-MOTIVO
+                PERFORM REGISTRAR-RECHAZO
+            ELSE
+                MOVE WS-NUEVO-PRODUCTO TO PRODUCTO-MASTER-RECORD
+                WRITE PRODUCTO-MASTER-RECORD
+                    INVALID KEY
+                        DISPLAY "El código " PM-CODIGO " ya existe en el almacén "
+                            PM-ALMACEN-ID
+                        MOVE "Código duplicado en el mismo almacén" TO VR-MOTIVO
+                        PERFORM REGISTRAR-RECHAZO
+                    NOT INVALID KEY
+                        DISPLAY "Producto: " PM-PRODUCTO
+                        DISPLAY "Cantidad: " PM-CANTIDAD
+                        MOVE "ALTA" TO AU-OPERACION
+                        MOVE PM-CODIGO TO AU-CODIGO
+                        MOVE PM-ALMACEN-ID TO AU-ALMACEN
+                        MOVE ZEROS TO AU-CANTIDAD-ANTES
+                        MOVE PM-CANTIDAD TO AU-CANTIDAD-DESPUES
+                        PERFORM REGISTRAR-AUDITORIA
+                END-WRITE
+            END-IF
+        ELSE
+            DISPLAY "La cantidad debe ser mayor que cero."
+            MOVE "Cantidad no mayor que cero" TO VR-MOTIVO
+            PERFORM REGISTRAR-RECHAZO
+        END-IF
+    END-IF.
+
+VERIFICAR-NOMBRE-DUPLICADO.
+    MOVE 'N' TO WS-NOMBRE-DUPLICADO
+    MOVE 'N' TO WS-EOF
+    MOVE LOW-VALUES TO PM-KEY
+    START PRODUCTO-MASTER KEY IS GREATER THAN OR EQUAL TO PM-KEY
+        INVALID KEY MOVE 'Y' TO WS-EOF
+    END-START
+    PERFORM UNTIL END-OF-FILE
+        READ PRODUCTO-MASTER NEXT RECORD
+            AT END MOVE 'Y' TO WS-EOF
+            NOT AT END
+                IF PM-PRODUCTO = WS-NUEVO-NOMBRE
+                    MOVE 'Y' TO WS-NOMBRE-DUPLICADO
+                END-IF
+        END-READ
+    END-PERFORM.
+
+REGISTRAR-RECHAZO.
+    ADD 1 TO WS-RECHAZOS
+    WRITE VALIDATION-REPORT-LINE FROM WS-VR-LINE.
+
+REGISTRAR-AUDITORIA.
+    MOVE AU-OPERACION TO AT-CHANGE-OPERATION
+    MOVE AU-CODIGO TO AT-TRACKED-KEY
+    STRING AU-CANTIDAD-ANTES " -> " AU-CANTIDAD-DESPUES
+        DELIMITED BY SIZE INTO AT-CHANGE-DETAIL
+    PERFORM LOG-AUDIT-EVENT.
+
+MOSTRAR-PRODUCTOS.
+    DISPLAY "Filtrar por almacén (en blanco para todos): "
+    ACCEPT WS-ALMACEN-FILTRO
+    MOVE 'N' TO WS-EOF
+    MOVE LOW-VALUES TO PM-KEY
+    START PRODUCTO-MASTER KEY IS GREATER THAN OR EQUAL TO PM-KEY
+        INVALID KEY MOVE 'Y' TO WS-EOF
+    END-START
+    PERFORM UNTIL END-OF-FILE
+        READ PRODUCTO-MASTER NEXT RECORD
+            AT END MOVE 'Y' TO WS-EOF
+            NOT AT END
+                IF WS-ALMACEN-FILTRO = SPACES
+                    OR PM-ALMACEN-ID = WS-ALMACEN-FILTRO
+                    DISPLAY "Código: " PM-CODIGO " Almacén: " PM-ALMACEN-ID
+                    DISPLAY "Producto: " PM-PRODUCTO
+                    DISPLAY "Cantidad: " PM-CANTIDAD
+                END-IF
+        END-READ
+    END-PERFORM.
+
+ELIMINAR-PRODUCTO.
+    DISPLAY "Introduce el código del producto a eliminar: "
+    ACCEPT WS-CODIGO-BUSCADO
+    DISPLAY "Introduce el identificador del almacén: "
+    ACCEPT WS-ALMACEN-BUSCADO
+    MOVE WS-CODIGO-BUSCADO TO PM-CODIGO
+    MOVE WS-ALMACEN-BUSCADO TO PM-ALMACEN-ID
+    READ PRODUCTO-MASTER
+        INVALID KEY
+            DISPLAY "No existe el producto con código " WS-CODIGO-BUSCADO
+                " en el almacén " WS-ALMACEN-BUSCADO
+            MOVE WS-CODIGO-BUSCADO TO EL-TRACKED-RESOURCE
+            MOVE "product code not found for delete" TO EL-ERROR-MESSAGE
+            PERFORM LOG-ERROR-TO-SYSERR
+        NOT INVALID KEY
+            MOVE PM-CANTIDAD TO AU-CANTIDAD-ANTES
+            DELETE PRODUCTO-MASTER RECORD
+                INVALID KEY
+                    DISPLAY "No se pudo eliminar el producto " WS-CODIGO-BUSCADO
+                NOT INVALID KEY
+                    DISPLAY "Producto " WS-CODIGO-BUSCADO " eliminado del almacén "
+                        WS-ALMACEN-BUSCADO
+                    MOVE "BAJA" TO AU-OPERACION
+                    MOVE WS-CODIGO-BUSCADO TO AU-CODIGO
+                    MOVE WS-ALMACEN-BUSCADO TO AU-ALMACEN
+                    MOVE ZEROS TO AU-CANTIDAD-DESPUES
+                    PERFORM REGISTRAR-AUDITORIA
+            END-DELETE
+    END-READ.
+
+BUSCAR-PRODUCTO.
+    DISPLAY "Introduce el código del producto a buscar: "
+    ACCEPT WS-CODIGO-BUSCADO
+    DISPLAY "Introduce el identificador del almacén: "
+    ACCEPT WS-ALMACEN-BUSCADO
+    MOVE WS-CODIGO-BUSCADO TO PM-CODIGO
+    MOVE WS-ALMACEN-BUSCADO TO PM-ALMACEN-ID
+    READ PRODUCTO-MASTER
+        INVALID KEY
+            DISPLAY "No existe el producto con código " WS-CODIGO-BUSCADO
+                " en el almacén " WS-ALMACEN-BUSCADO
+        NOT INVALID KEY
+            DISPLAY "Producto: " PM-PRODUCTO
+            DISPLAY "Cantidad: " PM-CANTIDAD
+    END-READ.
+
+CALCULAR-TOTAL.
+    MOVE ZEROS TO WS-TOTAL
+    MOVE 'N' TO WS-EOF
+    MOVE LOW-VALUES TO PM-KEY
+    START PRODUCTO-MASTER KEY IS GREATER THAN OR EQUAL TO PM-KEY
+        INVALID KEY MOVE 'Y' TO WS-EOF
+    END-START
+    PERFORM UNTIL END-OF-FILE
+        READ PRODUCTO-MASTER NEXT RECORD
+            AT END MOVE 'Y' TO WS-EOF
+            NOT AT END ADD PM-CANTIDAD TO WS-TOTAL
+        END-READ
+    END-PERFORM
+    DISPLAY "Total del inventario: " WS-TOTAL.
+
+ALERTA-REPOSICION.
+    DISPLAY "----- Productos por debajo de su punto de reposición -----"
+    MOVE 'N' TO WS-EOF
+    MOVE LOW-VALUES TO PM-KEY
+    START PRODUCTO-MASTER KEY IS GREATER THAN OR EQUAL TO PM-KEY
+        INVALID KEY MOVE 'Y' TO WS-EOF
+    END-START
+    PERFORM UNTIL END-OF-FILE
+        READ PRODUCTO-MASTER NEXT RECORD
+            AT END MOVE 'Y' TO WS-EOF
+            NOT AT END
+                IF PM-CANTIDAD < PM-REORDER-POINT
+                    DISPLAY "Código: " PM-CODIGO " Almacén: " PM-ALMACEN-ID
+                        " Producto: " PM-PRODUCTO
+                        " Cantidad: " PM-CANTIDAD
+                        " Punto de reposición: " PM-REORDER-POINT
+                END-IF
+        END-READ
+    END-PERFORM.
+
+SUGERENCIA-PEDIDO.
+    DISPLAY "----- Sugerencia de pedido a proveedores -----"
+    MOVE 'N' TO WS-EOF
+    MOVE LOW-VALUES TO PM-KEY
+    START PRODUCTO-MASTER KEY IS GREATER THAN OR EQUAL TO PM-KEY
+        INVALID KEY MOVE 'Y' TO WS-EOF
+    END-START
+    PERFORM UNTIL END-OF-FILE
+        READ PRODUCTO-MASTER NEXT RECORD
+            AT END MOVE 'Y' TO WS-EOF
+            NOT AT END
+                IF PM-CANTIDAD < PM-REORDER-POINT
+                    COMPUTE WS-CANTIDAD-A-PEDIR =
+                        PM-REORDER-POINT - PM-CANTIDAD
+                    DISPLAY "Producto: " PM-PRODUCTO
+                        " Proveedor: " PM-PROVEEDOR
+                        " Cantidad a pedir: " WS-CANTIDAD-A-PEDIR
+                    MOVE PM-PRODUCTO TO PR-PRODUCTO
+                    MOVE PM-PROVEEDOR TO PR-PROVEEDOR
+                    MOVE WS-CANTIDAD-A-PEDIR TO PR-CANTIDAD-A-PEDIR
+                    WRITE PEDIDOS-REPORT-LINE FROM WS-PR-LINE
+                END-IF
+        END-READ
+    END-PERFORM.
+
+ACTUALIZAR-BASE-DE-DATOS.
+	EXEC SQL
+		CONNECT TO mydatabase
+	END EXEC
+
+	EXEC SQL
+		UPDATE almacen
+		SET cantidad = :PM-CANTIDAD
+		WHERE producto = :PM-PRODUCTO
+	END-EXEC
+
+	IF SQLCODE NOT = 0
+		DISPLAY "Error en la consulta SQL: " SQLCODE
+	ELSE
+		MOVE "ACTUALIZA" TO AU-OPERACION
+		MOVE PM-CODIGO TO AU-CODIGO
+		MOVE PM-ALMACEN-ID TO AU-ALMACEN
+		MOVE PM-CANTIDAD TO AU-CANTIDAD-DESPUES
+		PERFORM REGISTRAR-AUDITORIA
+	END-IF.
+
+COPY ERROR-LOG-WRITE.
+
+COPY AUDIT-LOG-WRITE.
