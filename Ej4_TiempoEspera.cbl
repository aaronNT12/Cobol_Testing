@@ -1,88 +1,280 @@
-GCobol >>SOURCE FORMAT IS FIXED
-******************************************************************
-* Purpose: A GnuCOBOL SORT verb example
-* Tectonics: cobc -x sorting.cob
-* ./sorting <input >output
-* or simply
-* ./sorting
-* for keyboard and screen demos
-******************************************************************
-identification division.
-program-id. sorting.
-
-
-environment division.
-configuration section.
-* Set up a sort order where lower and upper case stay together
-special-names.
-	alphabet mixed is " aAbBcCdDeEfFgGhHiIjJkKlLmMnNoOpPqQrRsStTu
--"UvVwWxXyYzZ0123456789".
-input-output section.
-file-control.
-	select sort-in
-		assign keyboard
-		organization is line sequential.
-	select sort-out
-		assign display
-		organization is line sequential.
-	select sort-work
-		assign "sortwork".
-		
-data division.
-file section.
-fd sort-in.
-	01 in-rec 				pic x(255).
-fd sort-out.
-	01 out-rec 				pic x(255).
-sd sort-work.
-	01 work-rec 			pic x(255).
-working-storage section.
-	01 loop-flag 			pic x value low-value.
-procedure division.
-sort sort-work
-on descending key work-rec
-collating sequence is mixed
-input procedure is sort-reader
-output procedure is sort-writer.
-
-display sort-return.
-goback.
-
-******************************************************************
-sort-reader.
-move low-value to loop-flag
-open input sort-in
-read sort-in
-	at end move high-value to loop-flag
-end-read
-perform
-	until loop-flag = high-value
-		move in-rec to work-rec
-		release work-rec
-		read sort-in
-			at end move high-value to loop-flag
-		end-read
-end-perform
-close sort-in
-.
-******************************************************************
-sort-writer.
-move low-value to loop-flag
-open output sort-out
-return sort-work
-	at end move high-value to loop-flag
-end-return
-perform
-	until loop-flag = high-value
-		move work-rec to out-rec
-		write out-rec end-write
-		
-		RETURN sort-work
-			at end move high-value to loop-flag
-		end-return
-	end-perform
-close sort-out
-.
-exit program.
-end program sorting.
-	
\ No newline at end of file
+*> Purpose: A GnuCOBOL SORT verb example
+*> Tectonics: cobc -x sorting.cob
+*> ./sorting <input >output
+*> or simply
+*> ./sorting
+*> for keyboard and screen demos, or set SORTIN-FILE/SORTOUT-FILE in the
+*> environment to run unattended against real files
+*>
+*> Modificaciones:
+*> 24.03.16 AN - sort-reader ahora deja constancia del progreso: cada
+*>               ws-checkpoint-interval registros liberados escribe
+*>               CHECKPOINT-FILE con el conteo. Al terminar limpio, deja
+*>               el checkpoint en cero.
+*> 24.03.17 AN - sort-writer ya no vuelca work-rec tal cual; ahora escribe
+*>               un informe con cabecera de fecha, un número de línea por
+*>               registro y un total al final.
+*> 24.03.18 AN - sort-in/sort-out se asignan ahora de forma dinámica desde
+*>               SORTIN-FILE/SORTOUT-FILE en el entorno, para poder correr
+*>               el programa en batch contra ficheros reales en vez de
+*>               teclado/pantalla.
+*> 24.04.03 AN - un SORT con INPUT PROCEDURE es una única sentencia
+*>               atómica: si el proceso muere a mitad de camino no se ha
+*>               escrito ni una línea de SORTOUT, así que "saltar" los
+*>               registros ya contados por un checkpoint anterior (en vez
+*>               de volver a liberarlos) los perdía sin más. El checkpoint
+*>               ahora es solo informativo - registra hasta dónde llegó
+*>               el run - y ya no se usa para saltar registros; un
+*>               restart siempre vuelve a leer y liberar el fichero
+*>               completo. También se ha corregido el fallback sin
+*>               variables de entorno: KEYBOARD/DISPLAY ya no pasan por
+*>               ASSIGN TO dinámico (GnuCOBOL trataría esas cadenas como
+*>               nombre de fichero literal), sino por un SELECT propio
+*>               con ASSIGN KEYBOARD/ASSIGN DISPLAY estático, como en la
+*>               demo original.
+*> 24.04.05 AN - sort-writer ahora pagina el informe: cabecera con
+*>               número de página, un contador de líneas por página y
+*>               una nueva cabecera cada ws-lines-per-page líneas de
+*>               detalle, siguiendo el mismo patrón de
+*>               Check-Page-Break/Write-Report-Headers que
+*>               SeniorTestProgram.
+
+identification division.
+program-id. sorting.
+
+environment division.
+configuration section.
+*> Set up a sort order where lower and upper case stay together
+special-names.
+	alphabet mixed is " aAbBcCdDeEfFgGhHiIjJkKlLmMnNoOpPqQrRsStTuUvVwWxXyYzZ0123456789".
+input-output section.
+file-control.
+	select sort-in
+		assign to ws-sort-in-name
+		organization is line sequential.
+	select sort-in-console
+		assign keyboard
+		organization is line sequential.
+	select sort-out
+		assign to ws-sort-out-name
+		organization is line sequential.
+	select sort-out-console
+		assign display
+		organization is line sequential.
+	select sort-work
+		assign "sortwork".
+	select optional CHECKPOINT-FILE
+		assign to "CHECKPOINT.DAT"
+		organization is line sequential.
+
+data division.
+file section.
+fd sort-in.
+	01 in-rec 				pic x(255).
+fd sort-in-console.
+	01 in-rec-console 		pic x(255).
+fd sort-out.
+	01 out-rec 				pic x(272).
+fd sort-out-console.
+	01 out-rec-console 		pic x(272).
+sd sort-work.
+	01 work-rec 			pic x(255).
+fd CHECKPOINT-FILE.
+	01 checkpoint-line 		pic 9(7).
+
+working-storage section.
+	01 loop-flag 				pic x value low-value.
+	01 ws-sort-in-name 			pic x(255) value spaces.
+	01 ws-sort-out-name 		pic x(255) value spaces.
+	01 ws-console-mode 			pic x value 'N'.
+		88 console-mode value 'Y'.
+	01 ws-out-line 				pic x(272).
+	01 ws-checkpoint-count 		pic 9(7) value zero.
+	01 ws-checkpoint-interval 	pic 9(7) value 100.
+	01 ws-since-checkpoint 		pic 9(7) value zero.
+	01 ws-record-count 			pic 9(7) value zero.
+	01 ws-out-count 			pic 9(7) value zero.
+	01 ws-page-number 			pic 9(3) value zero.
+	01 ws-lines-on-page 		pic 9(3) value zero.
+	01 ws-lines-per-page 		pic 9(3) value 40.
+
+	01 report-heading-line.
+		05 FILLER 	pic x(19) value "SORT REPORT - RUN ".
+		05 rh-date 	pic x(8).
+		05 FILLER 	pic x(9) value "   Page: ".
+		05 rh-page 	pic zz9.
+	01 report-detail-line.
+		05 rd-seq 	pic zzzzzz9.
+		05 FILLER 	pic x(2) value spaces.
+		05 rd-data 	pic x(255).
+	01 report-summary-line.
+		05 FILLER 	pic x(15) value "Total records: ".
+		05 rs-count pic zzzzzz9.
+
+procedure division.
+sorting-main.
+	perform resolve-file-assignments
+	sort sort-work
+		on descending key work-rec
+		collating sequence is mixed
+		input procedure is sort-reader
+		output procedure is sort-writer.
+
+	display sort-return.
+	goback.
+
+*> picks up SORTIN-FILE/SORTOUT-FILE from the environment for a batch
+*> run, or falls back to the original keyboard/screen demo assignments
+*> when either one is missing (a dynamic ASSIGN TO can't be pointed at
+*> a device mnemonic - the value would be taken as a literal filename -
+*> so the keyboard/screen fallback uses its own statically-assigned
+*> sort-in-console/sort-out-console files instead)
+resolve-file-assignments.
+	move spaces to ws-sort-in-name
+	move spaces to ws-sort-out-name
+	accept ws-sort-in-name from environment "SORTIN-FILE"
+		on exception continue
+	end-accept
+	accept ws-sort-out-name from environment "SORTOUT-FILE"
+		on exception continue
+	end-accept
+	if ws-sort-in-name = spaces or ws-sort-out-name = spaces
+		set console-mode to true
+	end-if
+.
+
+*>****************************************************************
+sort-reader.
+move low-value to loop-flag
+if console-mode
+	open input sort-in-console
+else
+	open input sort-in
+end-if
+perform initialize-checkpoint
+move ws-checkpoint-count to ws-record-count
+if loop-flag not = high-value
+	perform read-sort-in
+end-if
+perform
+	until loop-flag = high-value
+		release work-rec
+		add 1 to ws-record-count
+		add 1 to ws-since-checkpoint
+		if ws-since-checkpoint >= ws-checkpoint-interval
+			perform write-checkpoint
+			move zero to ws-since-checkpoint
+		end-if
+		perform read-sort-in
+end-perform
+if console-mode
+	close sort-in-console
+else
+	close sort-in
+end-if
+perform clear-checkpoint
+.
+*> reads the next input record from whichever sort-in file is open for
+*> this run and moves it into work-rec
+read-sort-in.
+if console-mode
+	read sort-in-console
+		at end move high-value to loop-flag
+		not at end move in-rec-console to work-rec
+	end-read
+else
+	read sort-in
+		at end move high-value to loop-flag
+		not at end move in-rec to work-rec
+	end-read
+end-if
+.
+*> reads the last checkpointed count left by a prior run, or zero the
+*> first time CHECKPOINT-FILE doesn't exist yet. This is informational
+*> only - a SORT with an INPUT PROCEDURE is one atomic statement, so if
+*> the run dies partway through, SORTOUT never received a single line
+*> and there is nothing a restart could safely skip; every run reads
+*> and releases the whole input file from the start.
+initialize-checkpoint.
+open input CHECKPOINT-FILE
+read CHECKPOINT-FILE
+	at end move zero to ws-checkpoint-count
+	not at end move checkpoint-line to ws-checkpoint-count
+end-read
+close CHECKPOINT-FILE
+.
+write-checkpoint.
+open output CHECKPOINT-FILE
+move ws-record-count to checkpoint-line
+write checkpoint-line
+close CHECKPOINT-FILE
+.
+*> a clean finish means there is nothing left to restart from
+clear-checkpoint.
+open output CHECKPOINT-FILE
+move zero to checkpoint-line
+write checkpoint-line
+close CHECKPOINT-FILE
+.
+*>****************************************************************
+*> writes a formatted report instead of a bare copy of the sorted
+*> records: a run-date heading, a line number per record, and a total
+sort-writer.
+move low-value to loop-flag
+if console-mode
+	open output sort-out-console
+else
+	open output sort-out
+end-if
+move function current-date(1:8) to rh-date
+move zero to ws-page-number
+perform write-report-heading
+move zero to ws-out-count
+return sort-work
+	at end move high-value to loop-flag
+end-return
+perform
+	until loop-flag = high-value
+		perform check-page-break
+		add 1 to ws-out-count
+		move ws-out-count to rd-seq
+		move work-rec to rd-data
+		move report-detail-line to ws-out-line
+		perform write-sort-out-line
+		add 1 to ws-lines-on-page
+
+		return sort-work
+			at end move high-value to loop-flag
+		end-return
+	end-perform
+perform check-page-break
+move ws-out-count to rs-count
+move report-summary-line to ws-out-line
+perform write-sort-out-line
+if console-mode
+	close sort-out-console
+else
+	close sort-out
+end-if
+.
+check-page-break.
+if ws-lines-on-page not < ws-lines-per-page
+	perform write-report-heading
+end-if
+.
+write-report-heading.
+add 1 to ws-page-number
+move ws-page-number to rh-page
+move report-heading-line to ws-out-line
+perform write-sort-out-line
+move zero to ws-lines-on-page
+.
+*> writes ws-out-line to whichever sort-out file is open for this run
+write-sort-out-line.
+if console-mode
+	write out-rec-console from ws-out-line
+else
+	write out-rec from ws-out-line
+end-if
+.
+end program sorting.
