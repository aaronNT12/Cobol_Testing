@@ -1,10 +1,61 @@
-01 some-string PIC X(32).
-
-...
-
-MOVE " a string literal" TO some-string
-
-DISPLAY ":" some-string":"
-DISPLAY ":" FUNCTION TRIM (some-string) ":"
-DISPLAY ":" FUNCTION TRIM (some-string LEADING) ":"
-DISPLAY ":" FUNCTION TRIM (some-string TRAILING) ":"
+*> Modificaciones:
+*> 24.03.24 AN - convertido en programa completo: el DISPLAY de ejemplo de
+*>               FUNCTION TRIM contra some-string no tenía fichero detrás.
+*>               Ahora lee CUSTOMER-INPUT-FILE, recorta y normaliza a
+*>               mayúsculas el nombre y la dirección de cada registro, y
+*>               escribe el resultado a CUSTOMER-OUTPUT-FILE.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NAME-STANDARDIZATION.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT CUSTOMER-INPUT-FILE ASSIGN TO 'CUSTOMER-INPUT.DAT'
+		ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT CUSTOMER-OUTPUT-FILE ASSIGN TO 'CUSTOMER-OUTPUT.DAT'
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD CUSTOMER-INPUT-FILE.
+01 CUSTOMER-INPUT-RECORD.
+	05 CI-NAME PIC X(30).
+	05 CI-ADDRESS PIC X(40).
+
+FD CUSTOMER-OUTPUT-FILE.
+01 CUSTOMER-OUTPUT-RECORD.
+	05 CO-NAME PIC X(30).
+	05 CO-ADDRESS PIC X(40).
+
+WORKING-STORAGE SECTION.
+01 WS-EOF PIC X VALUE 'N'.
+	88 END-OF-CUSTOMERS VALUE 'Y'.
+01 some-string PIC X(40).
+
+PROCEDURE DIVISION.
+BEGIN.
+	OPEN INPUT CUSTOMER-INPUT-FILE.
+	OPEN OUTPUT CUSTOMER-OUTPUT-FILE.
+	READ CUSTOMER-INPUT-FILE
+		AT END SET END-OF-CUSTOMERS TO TRUE
+	END-READ.
+	PERFORM UNTIL END-OF-CUSTOMERS
+		PERFORM STANDARDIZE-RECORD
+		WRITE CUSTOMER-OUTPUT-RECORD
+		READ CUSTOMER-INPUT-FILE
+			AT END SET END-OF-CUSTOMERS TO TRUE
+		END-READ
+	END-PERFORM.
+	CLOSE CUSTOMER-INPUT-FILE.
+	CLOSE CUSTOMER-OUTPUT-FILE.
+	STOP RUN.
+
+*> trims leading/trailing spaces from each field with FUNCTION TRIM and
+*> folds the result to upper case, so "  Jane Doe" and "JANE DOE   "
+*> both come out the same way in the cleaned file
+STANDARDIZE-RECORD.
+	MOVE CI-NAME TO some-string
+	MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(some-string)) TO CO-NAME
+	MOVE CI-ADDRESS TO some-string
+	MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(some-string)) TO CO-ADDRESS.
