@@ -1,171 +1,397 @@
-GCobol >> SOURCE FORMAT IS FIXED
-	*>******************************************************************************
-	*> Purpose: RELATIVE file organization REWRITE example
-	*> Tectonics: cobc -g -debug -W -x relatives.cob 
-	*>******************************************************************************
-	
-	IDENTIFICATION DIVISION.
-	
-	PROGRAM-ID. relatives.
-	
-	ENVIRONMENT DIVISION.
-	CONFIGURATION SECTION.
-	REPOSITORY.
-		FUNCTION ALL INTRINSIC.
-		
-	INPUT-OUTPUT SECTION.
-	FILE-CONTROL.
-		SELECT OPTIONAL relatives
-			ASSIGN TO "relatives.dat"
-			FILE STATUS IS filestatus
-			ORGANIZATION IS RELATIVE
-			ACCESS MODE IS DYNAMIC
-			RELATIVE KEY IS nicknum.
-			
-		DATA DIVISION.
-		FILE SECTION.
-		FD relatives.
-			01 person.
-				05 firstname	PIC x(48).
-				05 lastname		PIC x(64).
-				05 relationship	PIC x(32).
-				
-		WORKING-STORAGE SECTION.
-		77 filestatus PIC 9(2).
-			88 satisfied VALUE 1 WHEN SET TO FALSE IS 0.
-			
-		77 satisfaction PIC 9.
-			88 satisfied VALUE 1 WHEN SET TO FALSE IS 0.
-			
-		77 nicknum PIC 9(2).
-		
-		77 title-line PIC x(34).
-			88 writing-names VALUE "Adding, Overwriting. 00 TO finish".
-			88 reading-names VALUE "Which record?		00 TO quit".
-		77 problem	PIC x(80).
-		
-		SCREEN SECTION.
-		01 DETAIL-SCREEN.
-			05			 LINE 1 COLUMN 1  FROM title-line ERASE EOS.
-			05			 LINE 2 COLUMN 1  VALUE "Record: ".
-			05 PIC 9(2)  LINE 2 COLUMN 16 USING nicknum.
-			05			 LINE 3 COLUMN 1  VALUE "First name: ".
-			05 PIC x(48) LINE 3 COLUMN 16 USING firstname.
-			05 			 LINE 4 COLUMN 1  VALUE "Last Name: ".
-			05 PIC x(64) LINE 4 COLUMN 16 USING lastname.
-			05 			 LINE 5 COLUMN 1  VALUE "Relation: ".
-			05 PIC x(32) LINE 5 COLUMN 16 USING relationship.
-			05 PIC x(80) LINE 6 COLUMN 1  FROM problem.
-			
-		01 show-screen. 
-			05				LINE 1 COLUMN 1   FROM title-line ERASE EOS.
-			05				LINE 2 COLUMN 1   VALUE "Record: ".
-			05 PIC 9(2)		LINE 2 COLUMN 16  USING nicknum.
-			05 				LINE 3 COLUMN 1   VALUE "First name: ".
-			05 PIC x(48) 	LINE 3 COLUMN 16  FROM firstname.
-			05				LINE 4 COLUMN 1   VALUE "Last name: ".
-			05 PIC x(64) 	LINE 4 COLUMN 16  FROM lastname.
-			05				LINE 5 COLUMN 1   VALUE "Relation: ".
-			05 PIC x(32)	LINE 5 COLUMN 16  FROM relationship.
-			05 PIC x(80)	LINE 6 COLUMN 1	  FROM problem.
-		*> -****************************************************************************************
-		
-		PROCEDURE DIVISION.
-		beginning.
-		
-		*> Open the file and find the highest record number 
-		*> which is a sequential read operation after START
-			open INPUT relatives
-			
-			MOVE 99 TO nicknum
-			START relatives key IS LESS THAN OR EQUAL TO nicknum
-				INVALID KEY
-					MOVE CONCATENATE ('NO START' SPACE filestatus)
-						TO problem
-					MOVE 00 TO nicknum
-					NOT INVALID KEY
-						READ relatives NEXT END-READ
-					END-START
-		*> Close and open for i-o 
-			CLOSE relatives
-			OPEN I-O relatives
-			
-		*> Prompt for numbers and names to add until 00
-			SET writting-names TO TRUE
-			SET satisfied TO FALSE
-			PERFORM fill-file THROUGH fill-file-end 
-				UNTIL satisfied
-				
-			CLOSE relatives
-			
-		*> Prompt for numbers to view names of until 00
-			OPEN INPUT relatives
-			
-			SET reading-names TO TRUE
-			SET satisfied TO FALSE
-			PERFORM record-request THROUGH record-request-end
-				UNTIL satisfied
-				
-			PERFORM close-shop
-		.
-		ending.
-			GOBACK.
-			
-		*> get some user data to add
-			fill-file.
-			DISPLAY DETAIL-SCREEN.
-			ACCEPT DETAIL-SCREEN.
-			MOVE SPACES TO problem
-			IF nicknum equal 0
-				SET satisfied TO TRUE
-				GO TO fill-file-end
-			end-if.
-		.
-		WRITE-FILE.
-		WRITE person
-			INVALID KEY
-				MOVE CONCATENATE("overwriting: " nicknum) TO problem
-				REWRITE person
-					INVALID KEY
-						MOVE CONCATENATE (
-							EXCEPTION-LOCATION() SPACE nicknum
-							SPACE filestatus)
-						TO problem
-					END-REWRITE
-				END-WRITE.
-				DISPLAY DETAIL-SCREEN
-			.
-			fill-file-end.
-			.
-			
-			*>get keys to display
-			record-request.
-				DISPLAY show-screen
-				ACCEPT show-screen
-				MOVE SPACES TO problem
-				IF nicknum EQUALS 0
-					SET satisfied TO TRUE
-					GO TO record-request-end 
-				end-if
-			.
-			*> The magic of relative record number reads
-			READ-RELATION.
-				READ relatives
-					INVALID KEY
-						MOVE EXCEPTION-LOCATION() TO problem
-					NOT INVALID KEY
-						MOVE SPACES TO problem
-					END-READ
-					DISPLAY show-screen
-				.
-				record-request-end.
-				.
-			*> get out <*
-			close-shop.
-				CLOSE relatives.
-				GOBACK.
-			.
-			END PROGRAM relatives.
-				
-		
-			
\ No newline at end of file
+*>******************************************************************************
+*> Purpose: RELATIVE file organization REWRITE example
+*> Tectonics: cobc -g -debug -W -x relatives.cob
+*>******************************************************************************
+*> Mod history:
+*> 24.02.26 AN - fill-file now looks up the target record before REWRITE runs
+*>               and prompts for a Y/N confirmation instead of silently
+*>               overwriting whatever nicknum the user typed.
+*> 24.02.27 AN - added a print-report pass that reads every record from 1 up
+*>               to the highest nicknum, sorts by lastname, and writes a
+*>               printable RELATIVES-REPORT listing.
+*> 24.02.28 AN - record-request can now look a person up by last name
+*>               instead of requiring their nicknum.
+*> 24.03.01 AN - converted from RELATIVE to INDEXED organization keyed on
+*>               nicknum as a proper person-id, and added a delete-relative
+*>               paragraph (mirrors the DELETE ... INVALID KEY pattern used
+*>               in deleting.cob) so obsolete entries can be removed.
+*> 24.03.30 AN - a failed delete-relative now also records the rejection in
+*>               the shared operational error log (ERROR-LOG copybooks,
+*>               pulled out of Ej7's SYSERR demo).
+*> 24.04.01 AN - every successful add, overwrite, and delete now also
+*>               writes a row to the shared AUDIT-TRAIL (AUDIT-LOG
+*>               copybooks, common to almacen and deleting as well).
+*> 24.04.03 AN - WRITE-FILE's not-exists branch carried a nested REWRITE
+*>               fallback under the WRITE's INVALID KEY - dead code, since
+*>               the READ just above already established the key doesn't
+*>               exist, so WRITE can't raise INVALID KEY on it here. Left
+*>               only the NOT INVALID KEY audit logging.
+*> 24.04.04 AN - ws-max-nicknum was only captured once at startup, before
+*>               fill-file runs, so search-by-lastname couldn't find a
+*>               record added earlier in the same run. WRITE-FILE's
+*>               successful-add branch now advances ws-max-nicknum past
+*>               any new record with a higher nicknum.
+
+IDENTIFICATION DIVISION.
+
+PROGRAM-ID. relatives.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+REPOSITORY.
+    FUNCTION ALL INTRINSIC.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL relatives
+        ASSIGN TO "relatives.dat"
+        FILE STATUS IS filestatus
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS nicknum.
+    SELECT RELATIVES-REPORT ASSIGN TO "RELATIVES-REPORT.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT sort-work ASSIGN TO "SORTWORK.TMP".
+    COPY ERROR-LOG-SELECT.
+    COPY AUDIT-LOG-SELECT.
+
+DATA DIVISION.
+FILE SECTION.
+FD relatives.
+    01 person.
+        05 nicknum       PIC 9(2).
+        05 firstname     PIC x(48).
+        05 lastname      PIC x(64).
+        05 relationship  PIC x(32).
+
+FD RELATIVES-REPORT.
+01 relatives-report-line PIC x(132).
+
+SD sort-work.
+01 sw-record.
+    05 sw-lastname     PIC x(64).
+    05 sw-firstname    PIC x(48).
+    05 sw-relationship PIC x(32).
+    05 sw-nicknum      PIC 9(2).
+
+COPY ERROR-LOG-FD.
+COPY AUDIT-LOG-FD.
+
+WORKING-STORAGE SECTION.
+77 filestatus PIC 9(2).
+    88 satisfied VALUE 1 WHEN SET TO FALSE IS 0.
+
+77 title-line PIC x(34).
+    88 writing-names VALUE "Adding, Overwriting. 00 TO finish".
+    88 reading-names VALUE "Which record?  00 TO quit".
+77 problem PIC x(80).
+
+77 ws-new-firstname    PIC x(48).
+77 ws-new-lastname     PIC x(64).
+77 ws-new-relationship PIC x(32).
+77 ws-record-exists    PIC x VALUE 'N'.
+    88 record-exists VALUE 'Y'.
+77 ws-confirm          PIC x.
+    88 confirm-yes VALUE 'Y' 'y'.
+
+77 ws-max-nicknum PIC 9(2) VALUE ZERO.
+77 ws-scan-nicknum PIC 9(2).
+77 ws-found-nicknum PIC 9(2).
+77 ws-search-by-name PIC x.
+    88 search-by-name VALUE 'Y' 'y'.
+77 ws-search-lastname PIC x(64).
+77 ws-report-eof PIC x VALUE 'N'.
+    88 report-eof VALUE 'Y'.
+01 ws-heading-1 PIC x(40) VALUE "RELATIVES LISTING - SORTED BY LAST NAME".
+01 ws-heading-2 PIC x(80) VALUE "REC  LAST NAME             FIRST NAME              RELATION".
+01 ws-detail-line.
+    05 dl-nicknum      PIC 9(2).
+    05 FILLER          PIC x(2) VALUE SPACES.
+    05 dl-lastname     PIC x(21).
+    05 dl-firstname    PIC x(24).
+    05 dl-relationship PIC x(32).
+
+COPY ERROR-LOG-FIELDS.
+COPY AUDIT-LOG-FIELDS.
+
+SCREEN SECTION.
+01 DETAIL-SCREEN.
+    05           LINE 1 COLUMN 1  FROM title-line ERASE EOS.
+    05           LINE 2 COLUMN 1  VALUE "Record: ".
+    05 PIC 9(2)  LINE 2 COLUMN 16 USING nicknum.
+    05           LINE 3 COLUMN 1  VALUE "First name: ".
+    05 PIC x(48) LINE 3 COLUMN 16 USING firstname.
+    05           LINE 4 COLUMN 1  VALUE "Last Name: ".
+    05 PIC x(64) LINE 4 COLUMN 16 USING lastname.
+    05           LINE 5 COLUMN 1  VALUE "Relation: ".
+    05 PIC x(32) LINE 5 COLUMN 16 USING relationship.
+    05 PIC x(80) LINE 6 COLUMN 1  FROM problem.
+
+01 show-screen.
+    05           LINE 1 COLUMN 1   FROM title-line ERASE EOS.
+    05           LINE 2 COLUMN 1   VALUE "Record: ".
+    05 PIC 9(2)  LINE 2 COLUMN 16  USING nicknum.
+    05           LINE 3 COLUMN 1   VALUE "First name: ".
+    05 PIC x(48) LINE 3 COLUMN 16  FROM firstname.
+    05           LINE 4 COLUMN 1   VALUE "Last name: ".
+    05 PIC x(64) LINE 4 COLUMN 16  FROM lastname.
+    05           LINE 5 COLUMN 1   VALUE "Relation: ".
+    05 PIC x(32) LINE 5 COLUMN 16  FROM relationship.
+    05 PIC x(80) LINE 6 COLUMN 1   FROM problem.
+*> -****************************************************************************************
+
+PROCEDURE DIVISION.
+begin-relatives.
+    MOVE "relatives" TO EL-CALLING-PROGRAM.
+    MOVE "relatives" TO AT-CALLING-PROGRAM.
+
+*> Open the file and find the highest record number
+*> which is a sequential read operation after START
+    open INPUT relatives
+
+    MOVE 99 TO nicknum
+    START relatives key IS LESS THAN OR EQUAL TO nicknum
+        INVALID KEY
+            MOVE CONCATENATE ('NO START' SPACE filestatus)
+                TO problem
+            MOVE 00 TO nicknum
+        NOT INVALID KEY
+            READ relatives NEXT END-READ
+    END-START
+    MOVE nicknum TO ws-max-nicknum
+*> Close and open for i-o
+    CLOSE relatives
+    OPEN I-O relatives
+
+*> Prompt for numbers and names to add until 00
+    SET writing-names TO TRUE
+    SET satisfied TO FALSE
+    PERFORM fill-file THROUGH fill-file-end
+        UNTIL satisfied
+
+    CLOSE relatives
+
+*> Prompt for numbers to view names of until 00
+    OPEN INPUT relatives
+
+    SET reading-names TO TRUE
+    SET satisfied TO FALSE
+    PERFORM record-request THROUGH record-request-end
+        UNTIL satisfied
+
+    PERFORM print-report
+
+    PERFORM close-shop
+.
+end-relatives.
+    GOBACK.
+
+*> get some user data to add
+fill-file.
+    DISPLAY DETAIL-SCREEN
+    ACCEPT DETAIL-SCREEN
+    MOVE SPACES TO problem
+    IF nicknum equal 0
+        SET satisfied TO TRUE
+        GO TO fill-file-end
+    end-if
+    MOVE firstname    TO ws-new-firstname
+    MOVE lastname     TO ws-new-lastname
+    MOVE relationship TO ws-new-relationship
+.
+WRITE-FILE.
+    READ relatives
+        INVALID KEY
+            MOVE 'N' TO ws-record-exists
+        NOT INVALID KEY
+            MOVE 'Y' TO ws-record-exists
+    END-READ
+    IF record-exists
+        DISPLAY "record " nicknum " already holds "
+            FUNCTION TRIM(firstname) SPACE FUNCTION TRIM(lastname)
+            " -- overwrite? Y/N"
+        ACCEPT ws-confirm
+        IF confirm-yes
+            MOVE ws-new-firstname    TO firstname
+            MOVE ws-new-lastname     TO lastname
+            MOVE ws-new-relationship TO relationship
+            REWRITE person
+                INVALID KEY
+                    MOVE CONCATENATE (
+                        EXCEPTION-LOCATION() SPACE nicknum
+                        SPACE filestatus)
+                    TO problem
+                NOT INVALID KEY
+                    MOVE "UPDATE" TO AT-CHANGE-OPERATION
+                    MOVE nicknum TO AT-TRACKED-KEY
+                    MOVE "overwrite" TO AT-CHANGE-DETAIL
+                    PERFORM LOG-AUDIT-EVENT
+            END-REWRITE
+        ELSE
+            MOVE CONCATENATE ('overwrite cancelled: ' SPACE nicknum)
+                TO problem
+        END-IF
+    ELSE
+        MOVE ws-new-firstname    TO firstname
+        MOVE ws-new-lastname     TO lastname
+        MOVE ws-new-relationship TO relationship
+        WRITE person
+            INVALID KEY
+                MOVE CONCATENATE (
+                    EXCEPTION-LOCATION() SPACE nicknum
+                    SPACE filestatus)
+                TO problem
+            NOT INVALID KEY
+                MOVE "ADD" TO AT-CHANGE-OPERATION
+                MOVE nicknum TO AT-TRACKED-KEY
+                MOVE "new record" TO AT-CHANGE-DETAIL
+                PERFORM LOG-AUDIT-EVENT
+                IF nicknum > ws-max-nicknum
+                    MOVE nicknum TO ws-max-nicknum
+                END-IF
+        END-WRITE
+    END-IF
+    DISPLAY DETAIL-SCREEN
+.
+fill-file-end.
+.
+
+*>get keys to display
+record-request.
+    DISPLAY "Search by last name instead of record number? (Y/N): "
+    ACCEPT ws-search-by-name
+    IF search-by-name
+        DISPLAY "Enter last name to search for: "
+        ACCEPT ws-search-lastname
+        PERFORM search-by-lastname
+        IF nicknum EQUAL 0
+            MOVE CONCATENATE ('no match for last name: '
+                FUNCTION TRIM(ws-search-lastname))
+                TO problem
+            GO TO record-request-end
+        END-IF
+    ELSE
+        DISPLAY show-screen
+        ACCEPT show-screen
+        MOVE SPACES TO problem
+        IF nicknum EQUAL 0
+            SET satisfied TO TRUE
+            GO TO record-request-end
+        end-if
+    END-IF
+    GO TO READ-RELATION
+.
+*> equivalent of a lastname index -- scans every record 1 through
+*> ws-max-nicknum and leaves nicknum set to the match, or zero if none
+search-by-lastname.
+    MOVE ZERO TO ws-found-nicknum
+    PERFORM VARYING ws-scan-nicknum FROM 1 BY 1
+        UNTIL ws-scan-nicknum > ws-max-nicknum
+            OR ws-found-nicknum NOT EQUAL ZERO
+        MOVE ws-scan-nicknum TO nicknum
+        READ relatives
+            INVALID KEY
+                CONTINUE
+            NOT INVALID KEY
+                IF FUNCTION TRIM(lastname) EQUAL
+                    FUNCTION TRIM(ws-search-lastname)
+                    MOVE ws-scan-nicknum TO ws-found-nicknum
+                END-IF
+        END-READ
+    END-PERFORM
+    MOVE ws-found-nicknum TO nicknum
+.
+*> the magic of indexed reads by person-id
+READ-RELATION.
+    READ relatives
+        INVALID KEY
+            MOVE EXCEPTION-LOCATION() TO problem
+        NOT INVALID KEY
+            MOVE SPACES TO problem
+    END-READ
+    DISPLAY show-screen
+    IF problem EQUAL SPACES
+        DISPLAY "Delete this record? (Y/N): "
+        ACCEPT ws-confirm
+        IF confirm-yes
+            PERFORM delete-relative
+        END-IF
+    END-IF
+.
+record-request-end.
+.
+*> mirrors the DELETE ... INVALID KEY pattern from deleting.cob
+delete-relative.
+    DELETE relatives RECORD
+        INVALID KEY
+            DISPLAY "No delete of " nicknum
+            MOVE nicknum TO EL-TRACKED-RESOURCE
+            MOVE "delete of relatives record failed" TO EL-ERROR-MESSAGE
+            PERFORM LOG-ERROR-TO-SYSERR
+        NOT INVALID KEY
+            DISPLAY "Record " nicknum " removed"
+            MOVE "DELETE" TO AT-CHANGE-OPERATION
+            MOVE nicknum TO AT-TRACKED-KEY
+            MOVE "record removed" TO AT-CHANGE-DETAIL
+            PERFORM LOG-AUDIT-EVENT
+    END-DELETE
+.
+*> reads every record from 1 to the highest nicknum in beginning's scan,
+*> sorts by lastname, and writes a printable listing
+print-report.
+    OPEN OUTPUT RELATIVES-REPORT
+    MOVE ws-heading-1 TO relatives-report-line
+    WRITE relatives-report-line
+    MOVE ws-heading-2 TO relatives-report-line
+    WRITE relatives-report-line
+    SORT sort-work ON ASCENDING KEY sw-lastname
+        INPUT PROCEDURE build-sort-input
+        OUTPUT PROCEDURE write-sorted-report
+    CLOSE RELATIVES-REPORT
+.
+
+build-sort-input.
+    PERFORM VARYING ws-scan-nicknum FROM 1 BY 1
+        UNTIL ws-scan-nicknum > ws-max-nicknum
+        MOVE ws-scan-nicknum TO nicknum
+        READ relatives
+            INVALID KEY
+                CONTINUE
+            NOT INVALID KEY
+                MOVE lastname     TO sw-lastname
+                MOVE firstname    TO sw-firstname
+                MOVE relationship TO sw-relationship
+                MOVE nicknum      TO sw-nicknum
+                RELEASE sw-record
+        END-READ
+    END-PERFORM
+.
+
+write-sorted-report.
+    MOVE 'N' TO ws-report-eof
+    PERFORM UNTIL report-eof
+        RETURN sort-work
+            AT END
+                MOVE 'Y' TO ws-report-eof
+            NOT AT END
+                MOVE sw-nicknum      TO dl-nicknum
+                MOVE sw-lastname     TO dl-lastname
+                MOVE sw-firstname    TO dl-firstname
+                MOVE sw-relationship TO dl-relationship
+                MOVE ws-detail-line  TO relatives-report-line
+                WRITE relatives-report-line
+        END-RETURN
+    END-PERFORM
+.
+
+*> get out <*
+close-shop.
+    CLOSE relatives.
+    GOBACK.
+.
+
+COPY ERROR-LOG-WRITE.
+
+COPY AUDIT-LOG-WRITE.
+
+END PROGRAM relatives.
