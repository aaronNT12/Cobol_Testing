@@ -1,7 +1,152 @@
-SUBTRACT item-a item-b item-c FROM account -z ROUNDED MODE IS NEAREST-EVEN
-	ON SIZE ERROR
-		DISPLAY "CALL THE BOSS, Acocount `Z` is OUT OF MONEY" END-DISPLAY
-		PERFORM promisary-processing
-	NOT ON SIZE ERROR
-		PERFORM normal-procesing
-	END-SUBTRACT
\ No newline at end of file
+*> Modificaciones:
+*> 24.03.20 AN - convertido en programa completo: el ejemplo original de
+*>               SUBTRACT ... ROUNDED MODE IS NEAREST-EVEN quedaba en
+*>               working-storage puro, sin fichero detrás ni cuerpo para
+*>               promisary-processing/normal-procesing. Ahora lee un
+*>               fichero de solicitudes de retiro, mantiene un LEDGER-MASTER
+*>               indexado por cuenta y escribe cada movimiento a
+*>               TRANSACTION-HISTORY.
+*> 24.03.21 AN - promisary-processing ahora cobra un cargo por sobregiro
+*>               (WS-OVERDRAFT-FEE, configurable) contra la cuenta en vez de
+*>               limitarse a declinar el retiro, igual que hace el banco de
+*>               verdad con un NSF fee.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ACCOUNT-LEDGER.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT WITHDRAWAL-REQUEST-FILE ASSIGN TO 'WITHDRAWAL-REQUEST.DAT'
+		ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT LEDGER-MASTER ASSIGN TO 'LEDGER-MASTER.DAT'
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS LG-ACCOUNT-NO
+		FILE STATUS IS LG-FILE-STATUS.
+	SELECT TRANSACTION-HISTORY ASSIGN TO 'LEDGER-HISTORY.DAT'
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD WITHDRAWAL-REQUEST-FILE.
+01 WITHDRAWAL-REQUEST-RECORD.
+	05 WR-ACCOUNT-NO PIC 9(10).
+	05 WR-ITEM-A PIC 9(7)V99.
+	05 WR-ITEM-B PIC 9(7)V99.
+	05 WR-ITEM-C PIC 9(7)V99.
+
+FD LEDGER-MASTER.
+01 LEDGER-MASTER-RECORD.
+	05 LG-ACCOUNT-NO PIC 9(10).
+	05 LG-BALANCE PIC 9(9)V99.
+
+FD TRANSACTION-HISTORY.
+01 HISTORY-LINE PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-EOF PIC X VALUE 'N'.
+	88 END-OF-FILE VALUE 'Y'.
+01 LG-FILE-STATUS PIC X(2).
+	88 LG-OK VALUE '00'.
+01 item-a PIC 9(7)V99.
+01 item-b PIC 9(7)V99.
+01 item-c PIC 9(7)V99.
+01 account PIC 9(9)V99.
+01 WS-OVERDRAFT-FEE PIC 9(3)V99 VALUE 35.00.
+
+01 HISTORY-DETAIL-LINE.
+	05 HD-ACCOUNT-NO PIC Z(9)9.
+	05 FILLER PIC X(3) VALUE SPACES.
+	05 HD-ACTION PIC X(20).
+	05 FILLER PIC X(3) VALUE SPACES.
+	05 HD-AMOUNT PIC -(7)9.99.
+	05 FILLER PIC X(3) VALUE SPACES.
+	05 HD-BALANCE PIC -(7)9.99.
+
+PROCEDURE DIVISION.
+BEGIN.
+	OPEN INPUT WITHDRAWAL-REQUEST-FILE.
+	OPEN I-O LEDGER-MASTER.
+	OPEN OUTPUT TRANSACTION-HISTORY.
+	READ WITHDRAWAL-REQUEST-FILE INTO WITHDRAWAL-REQUEST-RECORD
+		AT END SET END-OF-FILE TO TRUE
+	END-READ.
+	PERFORM UNTIL END-OF-FILE
+		PERFORM WITHDRAWAL-PROCESS
+		READ WITHDRAWAL-REQUEST-FILE INTO WITHDRAWAL-REQUEST-RECORD
+			AT END SET END-OF-FILE TO TRUE
+		END-READ
+	END-PERFORM.
+	CLOSE WITHDRAWAL-REQUEST-FILE.
+	CLOSE LEDGER-MASTER.
+	CLOSE TRANSACTION-HISTORY.
+	STOP RUN.
+
+*> looks up the account's current balance, applies the three withdrawal
+*> items with SUBTRACT ... ROUNDED MODE IS NEAREST-EVEN, and routes the
+*> result to promisary-processing (would overdraw) or normal-procesing
+WITHDRAWAL-PROCESS.
+	MOVE WR-ACCOUNT-NO TO LG-ACCOUNT-NO
+	READ LEDGER-MASTER
+		INVALID KEY
+			MOVE ZERO TO LG-BALANCE
+			WRITE LEDGER-MASTER-RECORD
+			INVALID KEY
+				DISPLAY 'Unable to open new ledger account ' WR-ACCOUNT-NO
+	END-READ
+	MOVE WR-ITEM-A TO item-a
+	MOVE WR-ITEM-B TO item-b
+	MOVE WR-ITEM-C TO item-c
+	MOVE LG-BALANCE TO account
+	SUBTRACT item-a item-b item-c FROM account ROUNDED MODE IS NEAREST-EVEN
+		ON SIZE ERROR
+			DISPLAY 'CALL THE BOSS, Account ' WR-ACCOUNT-NO ' is OUT OF MONEY'
+			PERFORM promisary-processing
+		NOT ON SIZE ERROR
+			PERFORM normal-procesing
+	END-SUBTRACT.
+
+*> the withdrawal fit within the balance: post it to the ledger and
+*> record the successful debit in the history file
+normal-procesing.
+	MOVE account TO LG-BALANCE
+	REWRITE LEDGER-MASTER-RECORD
+	MOVE SPACES TO HISTORY-LINE
+	MOVE WR-ACCOUNT-NO TO HD-ACCOUNT-NO
+	MOVE 'WITHDRAWAL POSTED' TO HD-ACTION
+	COMPUTE HD-AMOUNT = item-a + item-b + item-c
+	MOVE LG-BALANCE TO HD-BALANCE
+	MOVE HISTORY-DETAIL-LINE TO HISTORY-LINE
+	WRITE HISTORY-LINE.
+
+*> SUBTRACT overflowed the receiving field (the withdrawal would take the
+*> account negative past what it can hold) -- decline it, record the
+*> attempt for research, and assess an overdraft fee like the real bank
+*> does instead of just logging a warning
+promisary-processing.
+	MOVE SPACES TO HISTORY-LINE
+	MOVE WR-ACCOUNT-NO TO HD-ACCOUNT-NO
+	MOVE 'WITHDRAWAL DECLINED' TO HD-ACTION
+	COMPUTE HD-AMOUNT = item-a + item-b + item-c
+	MOVE LG-BALANCE TO HD-BALANCE
+	MOVE HISTORY-DETAIL-LINE TO HISTORY-LINE
+	WRITE HISTORY-LINE
+	PERFORM ASSESS-OVERDRAFT-FEE.
+
+*> debits WS-OVERDRAFT-FEE from the ledger balance and posts it as its
+*> own transaction; a fee bigger than what's left just takes the balance
+*> to zero rather than tripping another SIZE ERROR
+ASSESS-OVERDRAFT-FEE.
+	SUBTRACT WS-OVERDRAFT-FEE FROM LG-BALANCE
+		ON SIZE ERROR
+			MOVE ZERO TO LG-BALANCE
+	END-SUBTRACT
+	REWRITE LEDGER-MASTER-RECORD
+	MOVE SPACES TO HISTORY-LINE
+	MOVE WR-ACCOUNT-NO TO HD-ACCOUNT-NO
+	MOVE 'OVERDRAFT FEE' TO HD-ACTION
+	MOVE WS-OVERDRAFT-FEE TO HD-AMOUNT
+	MOVE LG-BALANCE TO HD-BALANCE
+	MOVE HISTORY-DETAIL-LINE TO HISTORY-LINE
+	WRITE HISTORY-LINE.
