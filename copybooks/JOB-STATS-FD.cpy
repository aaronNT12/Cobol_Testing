@@ -0,0 +1,15 @@
+      *> Record layout for the shared end-of-job run log. COPY this into
+      *> FILE SECTION alongside COPY JOB-STATS-SELECT.
+FD JOB-LOG.
+01 JOB-LOG-RECORD.
+    05 JL-PROGRAM-ID PIC X(21).
+    05 FILLER PIC X(01) VALUE SPACE.
+    05 JL-START-TIME PIC X(06).
+    05 FILLER PIC X(01) VALUE SPACE.
+    05 JL-END-TIME PIC X(06).
+    05 FILLER PIC X(01) VALUE SPACE.
+    05 JL-READ-COUNT PIC 9(07).
+    05 FILLER PIC X(01) VALUE SPACE.
+    05 JL-WRITTEN-COUNT PIC 9(07).
+    05 FILLER PIC X(01) VALUE SPACE.
+    05 JL-REJECTED-COUNT PIC 9(07).
