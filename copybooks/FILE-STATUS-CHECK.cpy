@@ -0,0 +1,8 @@
+ *> Shared status-check paragraph. COPY this into PROCEDURE DIVISION.
+ *> Set FS-LAST-OPERATION and let FS-STATUS-CODE be populated by the
+ *> FILE STATUS clause before PERFORMing this.
+CHECK-FILE-STATUS.
+    IF NOT FS-STATUS-OK
+        DISPLAY "I/O error during " FS-LAST-OPERATION
+            " - file status " FS-STATUS-CODE
+    END-IF.
