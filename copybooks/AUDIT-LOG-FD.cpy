@@ -0,0 +1,13 @@
+      *> Record layout for the shared master-file audit trail. COPY this
+      *> into FILE SECTION alongside COPY AUDIT-LOG-SELECT.
+FD AUDIT-TRAIL.
+01 AUDIT-TRAIL-RECORD.
+    05 AT-TIMESTAMP PIC X(08).
+    05 FILLER PIC X(01) VALUE SPACE.
+    05 AT-PROGRAM-ID PIC X(15).
+    05 FILLER PIC X(01) VALUE SPACE.
+    05 AT-OPERATION PIC X(09).
+    05 FILLER PIC X(01) VALUE SPACE.
+    05 AT-RECORD-KEY PIC X(20).
+    05 FILLER PIC X(01) VALUE SPACE.
+    05 AT-DETAIL PIC X(30).
