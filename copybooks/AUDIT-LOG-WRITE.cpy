@@ -0,0 +1,13 @@
+      *> Shared audit-logging paragraph. COPY this into PROCEDURE DIVISION.
+      *> Set AT-CALLING-PROGRAM, AT-CHANGE-OPERATION, AT-TRACKED-KEY and
+      *> AT-CHANGE-DETAIL (see AUDIT-LOG-FIELDS.cpy) before PERFORMing
+      *> LOG-AUDIT-EVENT.
+LOG-AUDIT-EVENT.
+    OPEN EXTEND AUDIT-TRAIL
+    MOVE FUNCTION CURRENT-DATE(1:8) TO AT-TIMESTAMP
+    MOVE AT-CALLING-PROGRAM TO AT-PROGRAM-ID
+    MOVE AT-CHANGE-OPERATION TO AT-OPERATION
+    MOVE AT-TRACKED-KEY TO AT-RECORD-KEY
+    MOVE AT-CHANGE-DETAIL TO AT-DETAIL
+    WRITE AUDIT-TRAIL-RECORD
+    CLOSE AUDIT-TRAIL.
