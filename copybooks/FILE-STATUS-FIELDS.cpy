@@ -0,0 +1,10 @@
+ *> Shared file-status scratch fields, based on relatives.cob's
+ *> 77 filestatus PIC 9(2) / 88-level pattern. COPY this into
+ *> WORKING-STORAGE. Give FS-STATUS-CODE as the FILE STATUS IS target on
+ *> each SELECT that wants checking, MOVE a short description of the
+ *> operation about to run to FS-LAST-OPERATION, then PERFORM
+ *> CHECK-FILE-STATUS (see FILE-STATUS-CHECK.cpy) right after the
+ *> OPEN/READ/WRITE/REWRITE/DELETE.
+01 FS-STATUS-CODE PIC 9(02).
+    88 FS-STATUS-OK VALUE 0.
+01 FS-LAST-OPERATION PIC X(30).
