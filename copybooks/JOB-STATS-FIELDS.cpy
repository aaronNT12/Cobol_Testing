@@ -0,0 +1,11 @@
+      *> Shared end-of-job run-statistics fields. COPY this into
+      *> WORKING-STORAGE. Set JS-CALLING-PROGRAM once (this program's own
+      *> name) and PERFORM START-JOB-STATS right after the run's files are
+      *> opened. Keep JS-RECORDS-READ/WRITTEN/REJECTED current as the run
+      *> progresses, then PERFORM END-JOB-STATS right before STOP RUN/
+      *> GOBACK (see JOB-STATS-WRITE.cpy).
+01 JS-CALLING-PROGRAM PIC X(21).
+01 JS-RUN-START-TIME PIC X(06).
+01 JS-RECORDS-READ PIC 9(07) VALUE ZERO.
+01 JS-RECORDS-WRITTEN PIC 9(07) VALUE ZERO.
+01 JS-RECORDS-REJECTED PIC 9(07) VALUE ZERO.
