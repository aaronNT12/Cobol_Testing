@@ -0,0 +1,15 @@
+      *> Shared end-of-job run-statistics paragraphs. COPY this into
+      *> PROCEDURE DIVISION.
+START-JOB-STATS.
+    MOVE FUNCTION CURRENT-DATE(9:6) TO JS-RUN-START-TIME.
+
+END-JOB-STATS.
+    OPEN EXTEND JOB-LOG
+    MOVE JS-CALLING-PROGRAM TO JL-PROGRAM-ID
+    MOVE JS-RUN-START-TIME TO JL-START-TIME
+    MOVE FUNCTION CURRENT-DATE(9:6) TO JL-END-TIME
+    MOVE JS-RECORDS-READ TO JL-READ-COUNT
+    MOVE JS-RECORDS-WRITTEN TO JL-WRITTEN-COUNT
+    MOVE JS-RECORDS-REJECTED TO JL-REJECTED-COUNT
+    WRITE JOB-LOG-RECORD
+    CLOSE JOB-LOG.
