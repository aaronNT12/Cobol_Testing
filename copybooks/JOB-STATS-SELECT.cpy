@@ -0,0 +1,5 @@
+      *> FILE-CONTROL entry for the shared end-of-job run log, common to
+      *> BANK-TRANSACTION, BUBBLE-SORT, and SeniorTestProgram. COPY this
+      *> into FILE-CONTROL alongside the program's own SELECT clauses.
+    SELECT JOB-LOG ASSIGN TO "JOBSTATS.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL.
