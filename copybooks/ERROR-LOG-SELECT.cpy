@@ -0,0 +1,5 @@
+      *> FILE-CONTROL entry for the shared operational error log, pulled
+      *> out of Ej7's SYSERR/device-exception pattern. COPY this into
+      *> FILE-CONTROL alongside the program's own SELECT clauses.
+    SELECT ERROR-LOG ASSIGN TO "ERROR-LOG.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
