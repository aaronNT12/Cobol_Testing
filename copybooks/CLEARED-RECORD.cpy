@@ -0,0 +1,23 @@
+      *> Shared "cleared record" scratch layout, pulled out of Ej12's
+      *> INITIALIZE fillertest demonstration (INITIALIZE, INITIALIZE
+      *> REPLACING NUMERIC BY 9, INITIALIZE REPLACING ALPHANUMERIC BY
+      *> value/ALL value, and INITIALIZE WITH FILLER).
+      *>
+      *> COPY this into WORKING-STORAGE so a program gets a per-cycle
+      *> scratch record that is reset with a single INITIALIZE statement
+      *> instead of a hand-rolled list of MOVE ZERO / MOVE SPACES
+      *> statements, and can be checked afterward with the paired
+      *> VALIDATE-CLEARED-RECORD paragraph in CLEARED-RECORD-VALIDATE.
+      *>
+      *> Layout:
+      *>   CR-SEQUENCE-NUMBER  running sequence/attempt number
+      *>   FILLER '|'          separator, carried over from fillertest
+      *>   CR-STATUS-TEXT      short status/reason text
+      *>   CR-RETRY-COUNT      retry/error counter for this cycle
+      *>   FILLER '.'          end-of-record marker
+01 CLEARED-RECORD.
+    05 CR-SEQUENCE-NUMBER PIC 9(10).
+    05 FILLER             PIC X VALUE '|'.
+    05 CR-STATUS-TEXT     PIC X(10).
+    05 CR-RETRY-COUNT     PIC 9(03).
+    05 FILLER             PIC X VALUE '.'.
