@@ -0,0 +1,11 @@
+      *> Validate-after-initialize paragraph to pair with CLEARED-RECORD.
+      *> COPY this into PROCEDURE DIVISION and PERFORM
+      *> VALIDATE-CLEARED-RECORD right after INITIALIZE CLEARED-RECORD to
+      *> confirm the record actually came back to a known state instead
+      *> of assuming it did.
+VALIDATE-CLEARED-RECORD.
+    IF CR-SEQUENCE-NUMBER NOT = ZERO
+        OR CR-STATUS-TEXT NOT = SPACES
+        OR CR-RETRY-COUNT NOT = ZERO
+        DISPLAY 'CLEARED-RECORD failed to come back clean after INITIALIZE'
+    END-IF.
