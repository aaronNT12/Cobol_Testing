@@ -0,0 +1,8 @@
+      *> Scratch fields for the shared error-logging paragraph. COPY this
+      *> into WORKING-STORAGE. Set EL-CALLING-PROGRAM once (this
+      *> program's own name), then set EL-TRACKED-RESOURCE and
+      *> EL-ERROR-MESSAGE before each PERFORM LOG-ERROR-TO-SYSERR (see
+      *> ERROR-LOG-WRITE.cpy).
+01 EL-CALLING-PROGRAM PIC X(21).
+01 EL-TRACKED-RESOURCE PIC X(30).
+01 EL-ERROR-MESSAGE PIC X(40).
