@@ -0,0 +1,14 @@
+      *> Shared error-logging paragraph, based on Ej7's "DISPLAY ...
+      *> UPON SYSERR" pattern. COPY this into PROCEDURE DIVISION. Before
+      *> PERFORMing LOG-ERROR-TO-SYSERR, set EL-CALLING-PROGRAM once (this
+      *> program's own name) and EL-TRACKED-RESOURCE/EL-ERROR-MESSAGE for
+      *> the specific error being logged.
+LOG-ERROR-TO-SYSERR.
+    DISPLAY "An error ocurred with " EL-TRACKED-RESOURCE UPON SYSERR
+    OPEN EXTEND ERROR-LOG
+    MOVE FUNCTION CURRENT-DATE(1:8) TO EL-TIMESTAMP
+    MOVE EL-CALLING-PROGRAM TO EL-PROGRAM-ID
+    MOVE EL-TRACKED-RESOURCE TO EL-RESOURCE
+    MOVE EL-ERROR-MESSAGE TO EL-MESSAGE
+    WRITE ERROR-LOG-RECORD
+    CLOSE ERROR-LOG.
