@@ -0,0 +1,10 @@
+      *> Shared audit-trail scratch fields. COPY this into WORKING-STORAGE.
+      *> Set AT-CALLING-PROGRAM once (this program's own name), then before
+      *> every PERFORM LOG-AUDIT-EVENT set AT-OPERATION (e.g. "ADD",
+      *> "UPDATE", "DELETE"), AT-TRACKED-KEY (the key of the record that
+      *> changed), and AT-CHANGE-DETAIL (a short description of what
+      *> changed).
+01 AT-CALLING-PROGRAM PIC X(15).
+01 AT-CHANGE-OPERATION PIC X(09).
+01 AT-TRACKED-KEY PIC X(20).
+01 AT-CHANGE-DETAIL PIC X(30).
