@@ -0,0 +1,11 @@
+      *> Record layout for the shared operational error log. COPY this
+      *> into FILE SECTION alongside COPY ERROR-LOG-SELECT.
+FD ERROR-LOG.
+01 ERROR-LOG-RECORD.
+    05 EL-TIMESTAMP PIC X(08).
+    05 FILLER PIC X(01) VALUE SPACE.
+    05 EL-PROGRAM-ID PIC X(21).
+    05 FILLER PIC X(01) VALUE SPACE.
+    05 EL-RESOURCE PIC X(30).
+    05 FILLER PIC X(01) VALUE SPACE.
+    05 EL-MESSAGE PIC X(40).
