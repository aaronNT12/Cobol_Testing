@@ -0,0 +1,5 @@
+      *> FILE-CONTROL entry for the shared master-file audit trail, common
+      *> to almacen, relatives, and deleting. COPY this into FILE-CONTROL
+      *> alongside the program's own SELECT clauses.
+    SELECT AUDIT-TRAIL ASSIGN TO "AUDITTRL.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL.
