@@ -1,48 +1,513 @@
-*****************************************************************************************************
-*>PROGRAMA DE GESTIÓN BANCARIA					 
-*> Aaron Naveira / 24.01.23
-
-*>Este programa lee un archivo de transacciones, donde cada registro contiene un número de cuenta,
- *>un tipo de transacción (depósito o retiro), y una cantidad.
- *>Luego procesa cada transacción y muestra un mensaje apropiado.
-
-
-*****************************************************************************************************
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. BANK-TRANSACTION.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 ACCOUNT-NO PIC 9(10).
-01 TRANSACTION-TYPE PIC X.
-01 AMOUNT PIC 9(7)V99.
-
-FILE SECTION.
-FD TRANSACTION-FILE.
-01 TRANSACTION-RECORD.
-	05 T-ACCOUNT-NO PIC 9(10).
-	05 T-TYPE PIC X.
-	05 T-AMOUNT PIC 9(7)V99.
-
-PROCEDURE DIVISION.
-BEGIN.
-	OPEN INPUT TRANSACTION-FILE.
-	READ TRANSACTION-FILE INTO TRANSACTION-RECORD.
-	PERFORM UNTIL END-OF-FILE
-		MOVE T-ACCOUNT-NO TO ACCOUNT-NO
-		MOVE T-TYPE TO TRANSACTION-TYPE
-		MOVE T-AMOUNT TO T-AMOUNT
-		PERFORM TRANSACTION-PROCESS
-		READ TRANSACTION-FILE INTO TRANSACTION-RECORD
-	END-PERFORM.
-	CLOSE TRANSACTION-FILE.
-	STOP RUN.
-	
-TRANSACTION-PROCESS.
-	IF TRANSACTION-TYPE = 'D'
-		DISPLAY 'Deposited ' AMOUNT ' into account ' ACCOUNT-NO
-	ELSE IF TRANSACTION-TYPE = 'W'
-		DISPLAY 'Withdrew ' AMOUNT ' from account ' ACCOUNT-NO
-	ELSE
-		DISPLAY 'Invalid transaction type for account ' ACCOUNT-NO.
\ No newline at end of file
+*>****************************************************************************************************
+*>PROGRAMA DE GESTIÓN BANCARIA
+*> Aaron Naveira / 24.01.23
+
+*>Este programa lee un archivo de transacciones, donde cada registro contiene un número de cuenta,
+ *>un tipo de transacción (depósito o retiro), y una cantidad.
+ *>Luego procesa cada transacción y muestra un mensaje apropiado.
+
+*> Mod history:
+*> 24.02.11 AN - added ACCOUNT-MASTER so a withdrawal is checked against the real
+*>               balance instead of being accepted blindly.
+*> 24.02.12 AN - added the printed daily transaction register (TRANSACTION-REGISTER)
+*>               with deposit/withdrawal subtotals and a grand total.
+*> 24.02.13 AN - invalid transaction types are now written to TRANSACTION-SUSPENSE
+*>               with a reason code instead of just being displayed and dropped.
+*> 24.02.14 AN - the last record of TRANSACTION-FILE may now be a control trailer
+*>               (T-TYPE = 'C') carrying the upstream feed's record count and hash
+*>               total; the run is compared against it at CLOSE.
+*> 24.02.16 AN - added T-TYPE 'T' (transfer, debits T-ACCOUNT-NO and credits
+*>               T-TO-ACCOUNT-NO) and 'F' (monthly maintenance fee debit).
+*> 24.02.18 AN - added checkpoint/restart: progress is saved to BANK-CHECKPOINT
+*>               every CKP-CHECKPOINT-INTERVAL detail records so an abended run
+*>               can be restarted without reprocessing what already posted.
+*> 24.03.19 AN - TRANSFER-PROCESS now clears its per-transfer CLEARED-RECORD
+*>               scratch area with a single INITIALIZE (shared copybook,
+*>               pulled out of Ej12's fillertest demo) instead of resetting
+*>               individual fields by hand, validates the reset, and uses
+*>               it to flag transfers that had to be reversed.
+*> 24.03.30 AN - an unknown account number on TRANSACTION-PROCESS now also
+*>               records the rejection in the shared operational error log
+*>               (ERROR-LOG copybooks, pulled out of Ej7's SYSERR demo).
+*> 24.03.31 AN - TRANSACTION-FILE, TRANSACTION-REGISTER, and
+*>               TRANSACTION-SUSPENSE now carry a FILE STATUS and are
+*>               checked after every OPEN (shared FILE-STATUS copybooks,
+*>               pulled out of relatives.cob's filestatus/88 pattern) so
+*>               a failed open is reported instead of assumed to work.
+*> 24.04.02 AN - the run now writes an end-of-job entry to the shared
+*>               JOB-LOG (JOB-STATS copybooks, common with BUBBLE-SORT and
+*>               SeniorTestProgram) with records read/posted/rejected and
+*>               start/end time.
+*> 24.04.03 AN - the checkpoint now also carries the run's cumulative
+*>               WS-RUN-RECORD-COUNT/WS-RUN-HASH-TOTAL, so a restarted run
+*>               compares the whole file's control trailer against the
+*>               full original+restarted total instead of just the
+*>               restarted portion, and a genuine mismatch now sets
+*>               RETURN-CODE 16 so nightly-batch.sh actually stops on it.
+*>               ACCOUNT-MASTER's OPEN and every REWRITE against it, plus
+*>               every READ TRANSACTION-FILE and WRITE against
+*>               TRANSACTION-REGISTER/TRANSACTION-SUSPENSE, are now
+*>               status-checked too (previously only OPENs were); the
+*>               formerly-dead AM-FILE-STATUS was folded into the shared
+*>               FS-STATUS-CODE so ACCOUNT-MASTER gets the same treatment
+*>               as the other three files.
+*> 24.04.04 AN - a clean finish used to end with an unconditional
+*>               WRITE-CHECKPOINT of the run's final counts, so every run
+*>               after the first (this is step 1 of nightly-batch.sh)
+*>               loaded yesterday's final WS-RESTART-COUNT from
+*>               READ-CHECKPOINT and skipped that many of today's leading
+*>               detail records. Added CLEAR-CHECKPOINT, mirroring Ej4's
+*>               clear-checkpoint, and it now runs after
+*>               WRITE-REGISTER-TOTALS instead of a final WRITE-CHECKPOINT
+*>               - a checkpoint is only ever left behind mid-run, for a
+*>               restart to pick up.
+*> 24.04.05 AN - a withdrawal/fee overdraw and a failed transfer (either
+*>               side) now go to WRITE-SUSPENSE-RECORD and the shared
+*>               error log the same as an unknown account number or an
+*>               invalid transaction type, instead of just being
+*>               displayed and dropped; WRITE-SUSPENSE-RECORD's reason
+*>               code/text are now caller-supplied instead of hardcoded
+*>               to the unknown-type case. TRANSACTION-REGISTER is now
+*>               OPEN EXTEND (not OUTPUT) on a restart, and the deposit/
+*>               withdrawal subtotals carry forward through the
+*>               checkpoint, so a restarted run's register reflects the
+*>               whole day instead of just the restarted portion.
+
+*>****************************************************************************************************
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BANK-TRANSACTION.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT TRANSACTION-FILE ASSIGN TO 'TRANSACTION.DAT'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS FS-STATUS-CODE.
+	SELECT ACCOUNT-MASTER ASSIGN TO 'ACCOUNT-MASTER.DAT'
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS AM-ACCOUNT-NO
+		FILE STATUS IS FS-STATUS-CODE.
+	SELECT TRANSACTION-REGISTER ASSIGN TO 'TRANSACTION-REGISTER.PRT'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS FS-STATUS-CODE.
+	SELECT TRANSACTION-SUSPENSE ASSIGN TO 'TRANSACTION-SUSPENSE.DAT'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS FS-STATUS-CODE.
+	SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO 'BANK-CHECKPOINT.DAT'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS CKP-FILE-STATUS.
+	COPY ERROR-LOG-SELECT.
+	COPY JOB-STATS-SELECT.
+
+DATA DIVISION.
+FILE SECTION.
+FD TRANSACTION-FILE.
+01 TRANSACTION-RECORD.
+	05 T-ACCOUNT-NO PIC 9(10).
+	05 T-TYPE PIC X.
+	05 T-AMOUNT PIC 9(7)V99.
+	05 T-TO-ACCOUNT-NO PIC 9(10).
+01 CONTROL-TRAILER-RECORD REDEFINES TRANSACTION-RECORD.
+	05 CT-RECORD-COUNT PIC 9(10).
+	05 CT-TYPE PIC X.
+	05 CT-HASH-TOTAL PIC 9(7)V99.
+	05 FILLER PIC X(10).
+
+FD ACCOUNT-MASTER.
+01 ACCOUNT-MASTER-RECORD.
+	05 AM-ACCOUNT-NO PIC 9(10).
+	05 AM-BALANCE PIC S9(9)V99.
+	05 AM-STATUS PIC X.
+		88 AM-ACTIVE VALUE 'A'.
+		88 AM-CLOSED VALUE 'C'.
+
+FD TRANSACTION-REGISTER.
+01 REGISTER-LINE PIC X(80).
+
+FD TRANSACTION-SUSPENSE.
+01 SUSPENSE-RECORD.
+	05 SU-ACCOUNT-NO PIC 9(10).
+	05 SU-TYPE PIC X.
+	05 SU-AMOUNT PIC 9(7)V99.
+	05 SU-REASON-CODE PIC 9(2).
+	05 SU-REASON-TEXT PIC X(30).
+
+FD CHECKPOINT-FILE.
+01 CHECKPOINT-RECORD.
+	05 CKP-DETAIL-COUNT PIC 9(10).
+	05 CKP-CUML-RECORD-COUNT PIC 9(10).
+	05 CKP-CUML-HASH-TOTAL PIC 9(7)V99.
+	05 CKP-CUML-DEPOSIT-TOTAL PIC 9(9)V99.
+	05 CKP-CUML-WITHDRAWAL-TOTAL PIC 9(9)V99.
+
+COPY ERROR-LOG-FD.
+COPY JOB-STATS-FD.
+
+WORKING-STORAGE SECTION.
+01 REGISTER-DETAIL-LINE.
+	05 RD-ACCOUNT-NO PIC Z(9)9.
+	05 FILLER PIC X(3) VALUE SPACES.
+	05 RD-TYPE PIC X(12).
+	05 FILLER PIC X(3) VALUE SPACES.
+	05 RD-AMOUNT PIC Z(6)9.99.
+01 REGISTER-TOTAL-LINE.
+	05 RT-LABEL PIC X(24).
+	05 RT-AMOUNT PIC -(9)9.99.
+01 WS-DEPOSIT-TOTAL PIC 9(9)V99 VALUE ZERO.
+01 WS-WITHDRAWAL-TOTAL PIC 9(9)V99 VALUE ZERO.
+01 WS-GRAND-TOTAL PIC S9(9)V99 VALUE ZERO.
+01 ACCOUNT-NO PIC 9(10).
+01 TRANSACTION-TYPE PIC X.
+01 AMOUNT PIC 9(7)V99.
+01 WS-EOF PIC X VALUE 'N'.
+	88 END-OF-FILE VALUE 'Y'.
+01 WS-RUN-RECORD-COUNT PIC 9(10) VALUE ZERO.
+01 WS-RUN-HASH-TOTAL PIC 9(7)V99 VALUE ZERO.
+01 WS-CONTROL-SEEN PIC X VALUE 'N'.
+	88 CONTROL-TRAILER-SEEN VALUE 'Y'.
+01 TO-ACCOUNT-NO PIC 9(10).
+01 WS-TRANSFER-CREDIT-SWITCH PIC X VALUE 'N'.
+	88 WS-TRANSFER-CREDIT-OK VALUE 'Y'.
+	88 WS-TRANSFER-CREDIT-FAILED VALUE 'N'.
+01 CKP-FILE-STATUS PIC X(2).
+	88 CKP-OK VALUE '00'.
+01 CKP-CHECKPOINT-INTERVAL PIC 9(5) VALUE 100.
+01 WS-RESTART-COUNT PIC 9(10) VALUE ZERO.
+01 WS-DETAIL-RECORD-COUNT PIC 9(10) VALUE ZERO.
+01 WS-RECORDS-SINCE-CHECKPOINT PIC 9(5) VALUE ZERO.
+01 WS-REJECTED-COUNT PIC 9(7) VALUE ZERO.
+01 WS-SUSPENSE-REASON-CODE PIC 9(2) VALUE ZERO.
+01 WS-SUSPENSE-REASON-TEXT PIC X(30) VALUE SPACES.
+	COPY CLEARED-RECORD.
+COPY ERROR-LOG-FIELDS.
+COPY FILE-STATUS-FIELDS.
+COPY JOB-STATS-FIELDS.
+
+PROCEDURE DIVISION.
+BEGIN.
+	MOVE 'BANK-TRANSACTION' TO EL-CALLING-PROGRAM.
+	MOVE 'BANK-TRANSACTION' TO JS-CALLING-PROGRAM.
+	PERFORM START-JOB-STATS.
+	PERFORM READ-CHECKPOINT.
+	OPEN INPUT TRANSACTION-FILE.
+	MOVE 'OPEN TRANSACTION-FILE' TO FS-LAST-OPERATION
+	PERFORM CHECK-FILE-STATUS
+	OPEN I-O ACCOUNT-MASTER.
+	MOVE 'OPEN ACCOUNT-MASTER' TO FS-LAST-OPERATION
+	PERFORM CHECK-FILE-STATUS
+	IF WS-RESTART-COUNT > 0
+		OPEN EXTEND TRANSACTION-REGISTER
+	ELSE
+		OPEN OUTPUT TRANSACTION-REGISTER
+	END-IF
+	MOVE 'OPEN TRANSACTION-REGISTER' TO FS-LAST-OPERATION
+	PERFORM CHECK-FILE-STATUS
+	OPEN OUTPUT TRANSACTION-SUSPENSE.
+	MOVE 'OPEN TRANSACTION-SUSPENSE' TO FS-LAST-OPERATION
+	PERFORM CHECK-FILE-STATUS
+	READ TRANSACTION-FILE INTO TRANSACTION-RECORD
+		AT END SET END-OF-FILE TO TRUE
+	END-READ.
+	IF NOT END-OF-FILE
+		MOVE 'READ TRANSACTION-FILE' TO FS-LAST-OPERATION
+		PERFORM CHECK-FILE-STATUS
+	END-IF.
+	PERFORM UNTIL END-OF-FILE
+		IF T-TYPE = 'C'
+			PERFORM CONTROL-TOTAL-CHECK
+		ELSE
+			ADD 1 TO WS-DETAIL-RECORD-COUNT
+			IF WS-DETAIL-RECORD-COUNT > WS-RESTART-COUNT
+				MOVE T-ACCOUNT-NO TO ACCOUNT-NO
+				MOVE T-TYPE TO TRANSACTION-TYPE
+				MOVE T-AMOUNT TO AMOUNT
+				MOVE T-TO-ACCOUNT-NO TO TO-ACCOUNT-NO
+				PERFORM TRANSACTION-PROCESS
+				ADD 1 TO WS-RUN-RECORD-COUNT
+				ADD T-AMOUNT TO WS-RUN-HASH-TOTAL
+				ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT
+				IF WS-RECORDS-SINCE-CHECKPOINT >= CKP-CHECKPOINT-INTERVAL
+					PERFORM WRITE-CHECKPOINT
+					MOVE ZERO TO WS-RECORDS-SINCE-CHECKPOINT
+				END-IF
+			END-IF
+		END-IF
+		READ TRANSACTION-FILE INTO TRANSACTION-RECORD
+			AT END SET END-OF-FILE TO TRUE
+		END-READ
+		IF NOT END-OF-FILE
+			MOVE 'READ TRANSACTION-FILE' TO FS-LAST-OPERATION
+			PERFORM CHECK-FILE-STATUS
+		END-IF
+	END-PERFORM.
+	IF NOT CONTROL-TRAILER-SEEN
+		DISPLAY 'WARNING - no control trailer record was present on the input feed'
+	END-IF.
+	PERFORM WRITE-REGISTER-TOTALS.
+	PERFORM CLEAR-CHECKPOINT.
+	CLOSE TRANSACTION-FILE.
+	CLOSE ACCOUNT-MASTER.
+	CLOSE TRANSACTION-REGISTER.
+	CLOSE TRANSACTION-SUSPENSE.
+	MOVE WS-DETAIL-RECORD-COUNT TO JS-RECORDS-READ.
+	MOVE WS-RUN-RECORD-COUNT TO JS-RECORDS-WRITTEN.
+	MOVE WS-REJECTED-COUNT TO JS-RECORDS-REJECTED.
+	PERFORM END-JOB-STATS.
+	STOP RUN.
+
+TRANSACTION-PROCESS.
+	MOVE ACCOUNT-NO TO AM-ACCOUNT-NO
+	READ ACCOUNT-MASTER
+		INVALID KEY
+			DISPLAY 'Unknown account ' ACCOUNT-NO ' - transaction rejected'
+			MOVE 02 TO SU-REASON-CODE
+			MOVE 'UNKNOWN ACCOUNT NUMBER' TO SU-REASON-TEXT
+			MOVE ACCOUNT-NO TO SU-ACCOUNT-NO
+			MOVE TRANSACTION-TYPE TO SU-TYPE
+			MOVE AMOUNT TO SU-AMOUNT
+			WRITE SUSPENSE-RECORD
+			MOVE 'WRITE TRANSACTION-SUSPENSE' TO FS-LAST-OPERATION
+			PERFORM CHECK-FILE-STATUS
+			ADD 1 TO WS-REJECTED-COUNT
+			MOVE ACCOUNT-NO TO EL-TRACKED-RESOURCE
+			MOVE 'unknown account number' TO EL-ERROR-MESSAGE
+			PERFORM LOG-ERROR-TO-SYSERR
+			GO TO TRANSACTION-PROCESS-EXIT
+	END-READ
+	IF TRANSACTION-TYPE = 'D'
+		ADD AMOUNT TO AM-BALANCE
+		REWRITE ACCOUNT-MASTER-RECORD
+		MOVE 'REWRITE ACCOUNT-MASTER' TO FS-LAST-OPERATION
+		PERFORM CHECK-FILE-STATUS
+		DISPLAY 'Deposited ' AMOUNT ' into account ' ACCOUNT-NO
+		ADD AMOUNT TO WS-DEPOSIT-TOTAL
+		PERFORM WRITE-REGISTER-LINE
+	ELSE IF TRANSACTION-TYPE = 'W'
+		IF AMOUNT > AM-BALANCE
+			DISPLAY 'Withdrawal of ' AMOUNT ' from account ' ACCOUNT-NO
+				' rejected - would overdraw balance of ' AM-BALANCE
+			MOVE 03 TO WS-SUSPENSE-REASON-CODE
+			MOVE 'WITHDRAWAL WOULD OVERDRAW BALANCE' TO WS-SUSPENSE-REASON-TEXT
+			PERFORM WRITE-SUSPENSE-RECORD
+			MOVE ACCOUNT-NO TO EL-TRACKED-RESOURCE
+			MOVE 'withdrawal rejected - insufficient balance' TO EL-ERROR-MESSAGE
+			PERFORM LOG-ERROR-TO-SYSERR
+		ELSE
+			SUBTRACT AMOUNT FROM AM-BALANCE
+			REWRITE ACCOUNT-MASTER-RECORD
+			MOVE 'REWRITE ACCOUNT-MASTER' TO FS-LAST-OPERATION
+			PERFORM CHECK-FILE-STATUS
+			DISPLAY 'Withdrew ' AMOUNT ' from account ' ACCOUNT-NO
+			ADD AMOUNT TO WS-WITHDRAWAL-TOTAL
+			PERFORM WRITE-REGISTER-LINE
+		END-IF
+	ELSE IF TRANSACTION-TYPE = 'T'
+		PERFORM TRANSFER-PROCESS
+	ELSE IF TRANSACTION-TYPE = 'F'
+		IF AMOUNT > AM-BALANCE
+			DISPLAY 'Fee of ' AMOUNT ' against account ' ACCOUNT-NO
+				' rejected - would overdraw balance of ' AM-BALANCE
+			MOVE 04 TO WS-SUSPENSE-REASON-CODE
+			MOVE 'FEE WOULD OVERDRAW BALANCE' TO WS-SUSPENSE-REASON-TEXT
+			PERFORM WRITE-SUSPENSE-RECORD
+			MOVE ACCOUNT-NO TO EL-TRACKED-RESOURCE
+			MOVE 'fee rejected - insufficient balance' TO EL-ERROR-MESSAGE
+			PERFORM LOG-ERROR-TO-SYSERR
+		ELSE
+			SUBTRACT AMOUNT FROM AM-BALANCE
+			REWRITE ACCOUNT-MASTER-RECORD
+			MOVE 'REWRITE ACCOUNT-MASTER' TO FS-LAST-OPERATION
+			PERFORM CHECK-FILE-STATUS
+			DISPLAY 'Assessed fee of ' AMOUNT ' against account ' ACCOUNT-NO
+			ADD AMOUNT TO WS-WITHDRAWAL-TOTAL
+			PERFORM WRITE-REGISTER-LINE
+		END-IF
+	ELSE
+		DISPLAY 'Invalid transaction type for account ' ACCOUNT-NO
+		MOVE 01 TO WS-SUSPENSE-REASON-CODE
+		MOVE 'UNKNOWN TRANSACTION TYPE' TO WS-SUSPENSE-REASON-TEXT
+		PERFORM WRITE-SUSPENSE-RECORD
+	END-IF.
+	TRANSACTION-PROCESS-EXIT.
+	EXIT.
+
+TRANSFER-PROCESS.
+	INITIALIZE CLEARED-RECORD.
+	PERFORM VALIDATE-CLEARED-RECORD.
+	IF AMOUNT > AM-BALANCE
+		DISPLAY 'Transfer of ' AMOUNT ' from account ' ACCOUNT-NO
+			' rejected - would overdraw balance of ' AM-BALANCE
+		MOVE 05 TO WS-SUSPENSE-REASON-CODE
+		MOVE 'TRANSFER WOULD OVERDRAW BALANCE' TO WS-SUSPENSE-REASON-TEXT
+		PERFORM WRITE-SUSPENSE-RECORD
+		MOVE ACCOUNT-NO TO EL-TRACKED-RESOURCE
+		MOVE 'transfer rejected - insufficient balance' TO EL-ERROR-MESSAGE
+		PERFORM LOG-ERROR-TO-SYSERR
+		GO TO TRANSFER-PROCESS-EXIT
+	END-IF.
+	SUBTRACT AMOUNT FROM AM-BALANCE.
+	REWRITE ACCOUNT-MASTER-RECORD.
+	MOVE 'REWRITE ACCOUNT-MASTER' TO FS-LAST-OPERATION
+	PERFORM CHECK-FILE-STATUS
+	MOVE TO-ACCOUNT-NO TO AM-ACCOUNT-NO.
+	READ ACCOUNT-MASTER
+		INVALID KEY
+			SET WS-TRANSFER-CREDIT-FAILED TO TRUE
+		NOT INVALID KEY
+			SET WS-TRANSFER-CREDIT-OK TO TRUE
+	END-READ.
+	IF WS-TRANSFER-CREDIT-FAILED
+		DISPLAY 'Transfer to unknown account ' TO-ACCOUNT-NO
+			' - credit side rejected, reversing debit'
+		ADD 1 TO CR-RETRY-COUNT
+		PERFORM REVERSE-TRANSFER-DEBIT
+		MOVE 06 TO WS-SUSPENSE-REASON-CODE
+		MOVE 'TRANSFER CREDIT ACCOUNT UNKNOWN' TO WS-SUSPENSE-REASON-TEXT
+		PERFORM WRITE-SUSPENSE-RECORD
+		MOVE TO-ACCOUNT-NO TO EL-TRACKED-RESOURCE
+		MOVE 'transfer rejected - credit account unknown' TO EL-ERROR-MESSAGE
+		PERFORM LOG-ERROR-TO-SYSERR
+		GO TO TRANSFER-PROCESS-EXIT
+	END-IF.
+	ADD AMOUNT TO AM-BALANCE.
+	REWRITE ACCOUNT-MASTER-RECORD.
+	MOVE 'REWRITE ACCOUNT-MASTER' TO FS-LAST-OPERATION
+	PERFORM CHECK-FILE-STATUS
+	DISPLAY 'Transferred ' AMOUNT ' from account ' ACCOUNT-NO ' to account ' TO-ACCOUNT-NO.
+	ADD AMOUNT TO WS-WITHDRAWAL-TOTAL.
+	PERFORM WRITE-REGISTER-LINE.
+	TRANSFER-PROCESS-EXIT.
+	IF CR-RETRY-COUNT > 0
+		DISPLAY 'Transfer for account ' ACCOUNT-NO ' required ' CR-RETRY-COUNT
+			' reversal(s) before completing'
+	END-IF.
+	EXIT.
+
+REVERSE-TRANSFER-DEBIT.
+	MOVE ACCOUNT-NO TO AM-ACCOUNT-NO.
+	READ ACCOUNT-MASTER.
+	ADD AMOUNT TO AM-BALANCE.
+	REWRITE ACCOUNT-MASTER-RECORD.
+	MOVE 'REWRITE ACCOUNT-MASTER' TO FS-LAST-OPERATION
+	PERFORM CHECK-FILE-STATUS.
+
+READ-CHECKPOINT.
+	OPEN INPUT CHECKPOINT-FILE.
+	IF CKP-OK
+		READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+			AT END
+				MOVE ZERO TO WS-RESTART-COUNT
+			NOT AT END
+				MOVE CKP-DETAIL-COUNT TO WS-RESTART-COUNT
+				MOVE CKP-CUML-RECORD-COUNT TO WS-RUN-RECORD-COUNT
+				MOVE CKP-CUML-HASH-TOTAL TO WS-RUN-HASH-TOTAL
+				MOVE CKP-CUML-DEPOSIT-TOTAL TO WS-DEPOSIT-TOTAL
+				MOVE CKP-CUML-WITHDRAWAL-TOTAL TO WS-WITHDRAWAL-TOTAL
+		END-READ
+		CLOSE CHECKPOINT-FILE
+		IF WS-RESTART-COUNT > 0
+			DISPLAY 'Restarting after checkpoint - skipping first '
+				WS-RESTART-COUNT ' detail records'
+		END-IF
+	ELSE
+		MOVE ZERO TO WS-RESTART-COUNT
+	END-IF.
+
+WRITE-CHECKPOINT.
+	OPEN OUTPUT CHECKPOINT-FILE.
+	MOVE WS-DETAIL-RECORD-COUNT TO CKP-DETAIL-COUNT.
+	MOVE WS-RUN-RECORD-COUNT TO CKP-CUML-RECORD-COUNT.
+	MOVE WS-RUN-HASH-TOTAL TO CKP-CUML-HASH-TOTAL.
+	MOVE WS-DEPOSIT-TOTAL TO CKP-CUML-DEPOSIT-TOTAL.
+	MOVE WS-WITHDRAWAL-TOTAL TO CKP-CUML-WITHDRAWAL-TOTAL.
+	WRITE CHECKPOINT-RECORD.
+	CLOSE CHECKPOINT-FILE.
+
+*> a clean finish means there is nothing left to restart from
+CLEAR-CHECKPOINT.
+	OPEN OUTPUT CHECKPOINT-FILE.
+	MOVE ZERO TO CKP-DETAIL-COUNT.
+	MOVE ZERO TO CKP-CUML-RECORD-COUNT.
+	MOVE ZERO TO CKP-CUML-HASH-TOTAL.
+	MOVE ZERO TO CKP-CUML-DEPOSIT-TOTAL.
+	MOVE ZERO TO CKP-CUML-WITHDRAWAL-TOTAL.
+	WRITE CHECKPOINT-RECORD.
+	CLOSE CHECKPOINT-FILE.
+
+CONTROL-TOTAL-CHECK.
+	SET CONTROL-TRAILER-SEEN TO TRUE
+	IF CT-RECORD-COUNT NOT = WS-RUN-RECORD-COUNT
+		OR CT-HASH-TOTAL NOT = WS-RUN-HASH-TOTAL
+		DISPLAY '*** CONTROL TOTAL MISMATCH ***'
+		DISPLAY 'EXPECTED RECORD COUNT ' CT-RECORD-COUNT
+			' - ACTUAL ' WS-RUN-RECORD-COUNT
+		DISPLAY 'EXPECTED HASH TOTAL ' CT-HASH-TOTAL
+			' - ACTUAL ' WS-RUN-HASH-TOTAL
+		MOVE 16 TO RETURN-CODE
+	ELSE
+		DISPLAY 'Control totals balanced - ' WS-RUN-RECORD-COUNT ' records processed'
+	END-IF.
+
+WRITE-SUSPENSE-RECORD.
+	MOVE ACCOUNT-NO TO SU-ACCOUNT-NO
+	MOVE TRANSACTION-TYPE TO SU-TYPE
+	MOVE AMOUNT TO SU-AMOUNT
+	MOVE WS-SUSPENSE-REASON-CODE TO SU-REASON-CODE
+	MOVE WS-SUSPENSE-REASON-TEXT TO SU-REASON-TEXT
+	WRITE SUSPENSE-RECORD
+	MOVE 'WRITE TRANSACTION-SUSPENSE' TO FS-LAST-OPERATION
+	PERFORM CHECK-FILE-STATUS
+	ADD 1 TO WS-REJECTED-COUNT.
+
+WRITE-REGISTER-LINE.
+	MOVE SPACES TO REGISTER-LINE
+	MOVE ACCOUNT-NO TO RD-ACCOUNT-NO
+	EVALUATE TRANSACTION-TYPE
+		WHEN 'D' MOVE 'DEPOSIT' TO RD-TYPE
+		WHEN 'W' MOVE 'WITHDRAWAL' TO RD-TYPE
+		WHEN 'T' MOVE 'TRANSFER' TO RD-TYPE
+		WHEN 'F' MOVE 'FEE' TO RD-TYPE
+	END-EVALUATE
+	MOVE AMOUNT TO RD-AMOUNT
+	MOVE REGISTER-DETAIL-LINE TO REGISTER-LINE
+	WRITE REGISTER-LINE.
+	MOVE 'WRITE TRANSACTION-REGISTER' TO FS-LAST-OPERATION
+	PERFORM CHECK-FILE-STATUS.
+
+WRITE-REGISTER-TOTALS.
+	MOVE SPACES TO REGISTER-LINE
+	WRITE REGISTER-LINE.
+	MOVE 'WRITE TRANSACTION-REGISTER' TO FS-LAST-OPERATION
+	PERFORM CHECK-FILE-STATUS
+	MOVE SPACES TO REGISTER-TOTAL-LINE
+	MOVE 'TOTAL DEPOSITS' TO RT-LABEL
+	MOVE WS-DEPOSIT-TOTAL TO RT-AMOUNT
+	MOVE REGISTER-TOTAL-LINE TO REGISTER-LINE
+	WRITE REGISTER-LINE.
+	MOVE 'WRITE TRANSACTION-REGISTER' TO FS-LAST-OPERATION
+	PERFORM CHECK-FILE-STATUS
+	MOVE SPACES TO REGISTER-TOTAL-LINE
+	MOVE 'TOTAL WITHDRAWALS' TO RT-LABEL
+	MOVE WS-WITHDRAWAL-TOTAL TO RT-AMOUNT
+	MOVE REGISTER-TOTAL-LINE TO REGISTER-LINE
+	WRITE REGISTER-LINE.
+	MOVE 'WRITE TRANSACTION-REGISTER' TO FS-LAST-OPERATION
+	PERFORM CHECK-FILE-STATUS
+	COMPUTE WS-GRAND-TOTAL = WS-DEPOSIT-TOTAL - WS-WITHDRAWAL-TOTAL
+	MOVE SPACES TO REGISTER-TOTAL-LINE
+	MOVE 'NET GRAND TOTAL' TO RT-LABEL
+	MOVE WS-GRAND-TOTAL TO RT-AMOUNT
+	MOVE REGISTER-TOTAL-LINE TO REGISTER-LINE
+	WRITE REGISTER-LINE.
+	MOVE 'WRITE TRANSACTION-REGISTER' TO FS-LAST-OPERATION
+	PERFORM CHECK-FILE-STATUS.
+
+COPY CLEARED-RECORD-VALIDATE.
+
+COPY ERROR-LOG-WRITE.
+
+COPY FILE-STATUS-CHECK.
+
+COPY JOB-STATS-WRITE.
