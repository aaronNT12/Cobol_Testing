@@ -1,6 +1,70 @@
-01 pointer-var usage POINTER.
-01 character-field pic x(80) BASED value "Sample".
-
-ALLOCATE 1024 characters returning pointer-var
-ALLOCATE character-field
-ALLOCATE character-field INITIALIZED RETURNING pointer-var
\ No newline at end of file
+*> Modificaciones:
+*> 24.03.28 AN - convertido en programa completo: los ALLOCATE de ejemplo
+*>               corrian contra pointer-var/character-field sueltos, sin
+*>               fichero ni longitud variable real detrás. Ahora lee
+*>               VARIABLE-INPUT-FILE con RECORD IS VARYING, reserva un
+*>               buffer BASED del tamaño exacto de cada registro entrante
+*>               con ALLOCATE ... CHARACTERS, y escribe el contenido a
+*>               VARIABLE-OUTPUT-FILE con esa misma longitud.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. VARIABLE-LENGTH-BUFFER.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT VARIABLE-INPUT-FILE ASSIGN TO 'VARIABLE-INPUT.DAT'
+		ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT VARIABLE-OUTPUT-FILE ASSIGN TO 'VARIABLE-OUTPUT.DAT'
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD VARIABLE-INPUT-FILE
+	RECORD IS VARYING IN SIZE FROM 1 TO 1024 CHARACTERS
+	DEPENDING ON WS-RECORD-LENGTH.
+01 VARIABLE-INPUT-RECORD PIC X(1024).
+
+FD VARIABLE-OUTPUT-FILE
+	RECORD IS VARYING IN SIZE FROM 1 TO 1024 CHARACTERS
+	DEPENDING ON WS-RECORD-LENGTH.
+01 VARIABLE-OUTPUT-RECORD PIC X(1024).
+
+WORKING-STORAGE SECTION.
+01 WS-EOF PIC X VALUE 'N'.
+	88 END-OF-BUFFERS VALUE 'Y'.
+01 WS-RECORD-LENGTH PIC 9(4) COMP.
+
+01 pointer-var USAGE POINTER.
+*> the BASED buffer is declared at the largest size we will ever ALLOCATE
+*> against it; each record only ever gets exactly WS-RECORD-LENGTH bytes
+*> of storage carved out under it, not the full 1024
+01 character-field PIC X(1024) BASED.
+
+PROCEDURE DIVISION.
+BEGIN.
+	OPEN INPUT VARIABLE-INPUT-FILE.
+	OPEN OUTPUT VARIABLE-OUTPUT-FILE.
+	READ VARIABLE-INPUT-FILE
+		AT END SET END-OF-BUFFERS TO TRUE
+	END-READ.
+	PERFORM UNTIL END-OF-BUFFERS
+		PERFORM BUFFER-ONE-RECORD
+		READ VARIABLE-INPUT-FILE
+			AT END SET END-OF-BUFFERS TO TRUE
+		END-READ
+	END-PERFORM.
+	CLOSE VARIABLE-INPUT-FILE.
+	CLOSE VARIABLE-OUTPUT-FILE.
+	STOP RUN.
+
+*> ALLOCATEs a BASED buffer sized to this record's own actual length
+*> (not a fixed 80 bytes), copies the record into it, and FREEs it again
+*> before the next record's buffer is carved out
+BUFFER-ONE-RECORD.
+	ALLOCATE WS-RECORD-LENGTH CHARACTERS INITIALIZED RETURNING pointer-var
+	SET ADDRESS OF character-field TO pointer-var
+	MOVE VARIABLE-INPUT-RECORD(1:WS-RECORD-LENGTH) TO character-field(1:WS-RECORD-LENGTH)
+	MOVE character-field(1:WS-RECORD-LENGTH) TO VARIABLE-OUTPUT-RECORD(1:WS-RECORD-LENGTH)
+	WRITE VARIABLE-OUTPUT-RECORD
+	FREE pointer-var.
