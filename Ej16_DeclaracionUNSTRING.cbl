@@ -1,12 +1,195 @@
-UNSTRING INPUT-ADDRESS
-	DELIMITED BY "," OR "/"
-	INTO
-		Street-Address DELIMITER D1 COUNT C1
-		Apt-Number DELIMITER D2 COUNT C2
-		City DELIMITER D3 COUNT C3
-		State DELIMITER D4 COUNT C4
-		Zip-Code DELIMITER D5 COUNT C5
-	WITH POINTER ptr-1
-	ON OVERFLOW
-		SET more-fields TO TRUE
-	END-UNSTRING
\ No newline at end of file
+*> Modificaciones:
+*> 24.03.22 AN - convertido en programa completo: el UNSTRING de ejemplo
+*>               quedaba suelto en working-storage sin fichero de entrada
+*>               ni salida. Ahora lee un lote de direcciones en bruto,
+*>               vuelca cada resultado parseado a CUSTOMER-ADDRESS y manda
+*>               los desbordamientos a ADDRESS-EXCEPTIONS con la línea
+*>               original para que se puedan corregir.
+*> 24.03.23 AN - el parseo ya no exige los cinco segmentos siempre
+*>               presentes: ahora cuenta cuántos segmentos trajo la línea y
+*>               admite direcciones sin Apt-Number y direcciones
+*>               internacionales sin Zip-Code, en vez de desalinear los
+*>               campos o disparar ON OVERFLOW en esos casos.
+*> 24.04.03 AN - Parse-One-Address solo miraba Segment-Count > 5 antes de
+*>               decidir escribir a CUSTOMER-ADDRESS, así que una línea
+*>               con 0-2 segmentos caía en el WHEN OTHER de
+*>               Map-Address-Segments (que sólo marca more-fields, ya
+*>               demasiado tarde para que el llamador lo tenga en cuenta)
+*>               y salía en blanco hacia CUSTOMER-ADDRESS.DAT en vez de a
+*>               ADDRESS-EXCEPTIONS. La condición ahora también corta por
+*>               debajo de 3 segmentos.
+*> 24.04.05 AN - el WHEN 4 de Map-Address-Segments comprobaba
+*>               Segment-Entry(4) IS NUMERIC para distinguir un código
+*>               postal final de un número de apartamento, pero
+*>               UNSTRING deja el segmento justificado a la izquierda
+*>               con espacios de relleno, y IS NUMERIC sobre un
+*>               PIC X evalúa el campo completo - nunca era cierto, así
+*>               que todo código postal de 4 segmentos caía por el ELSE
+*>               y se truncaba dentro de State. Ahora se comprueba
+*>               FUNCTION TRIM(Segment-Entry(4)) IS NUMERIC.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ADDRESS-PARSER.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT ADDRESS-INPUT-FILE ASSIGN TO 'ADDRESS-INPUT.DAT'
+		ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT CUSTOMER-ADDRESS ASSIGN TO 'CUSTOMER-ADDRESS.DAT'
+		ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT ADDRESS-EXCEPTIONS ASSIGN TO 'ADDRESS-EXCEPTIONS.DAT'
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD ADDRESS-INPUT-FILE.
+01 INPUT-ADDRESS PIC X(100).
+
+FD CUSTOMER-ADDRESS.
+01 CUSTOMER-ADDRESS-LINE PIC X(100).
+
+FD ADDRESS-EXCEPTIONS.
+01 ADDRESS-EXCEPTION-LINE PIC X(120).
+
+WORKING-STORAGE SECTION.
+01 Eof-Switch PIC X VALUE 'N'.
+	88 End-Of-Addresses VALUE 'Y'.
+01 More-Fields-Switch PIC X VALUE 'N'.
+	88 more-fields VALUE 'Y'.
+01 ptr-1 PIC 9(3).
+
+01 Street-Address PIC X(30).
+01 Apt-Number PIC X(10).
+01 City PIC X(20).
+01 State PIC X(02).
+01 Zip-Code PIC X(10).
+01 D1 PIC X(01).
+01 D2 PIC X(01).
+01 D3 PIC X(01).
+01 D4 PIC X(01).
+01 D5 PIC X(01).
+01 C1 PIC 9(03).
+01 C2 PIC 9(03).
+01 C3 PIC 9(03).
+01 C4 PIC 9(03).
+01 C5 PIC 9(03).
+
+*> the raw line is unstrung into this table first so the number of
+*> segments actually present can be counted before deciding which
+*> fields they map onto
+01 Segment-Count PIC 9(02).
+01 Segment-Table.
+	05 Segment-Entry OCCURS 6 TIMES PIC X(30).
+
+01 Customer-Address-Detail.
+	05 CA-Street PIC X(30).
+	05 FILLER PIC X(01) VALUE SPACES.
+	05 CA-Apt PIC X(10).
+	05 FILLER PIC X(01) VALUE SPACES.
+	05 CA-City PIC X(20).
+	05 FILLER PIC X(01) VALUE SPACES.
+	05 CA-State PIC X(02).
+	05 FILLER PIC X(01) VALUE SPACES.
+	05 CA-Zip PIC X(10).
+
+PROCEDURE DIVISION.
+Begin-Parsing.
+	OPEN INPUT ADDRESS-INPUT-FILE.
+	OPEN OUTPUT CUSTOMER-ADDRESS.
+	OPEN OUTPUT ADDRESS-EXCEPTIONS.
+	READ ADDRESS-INPUT-FILE
+		AT END SET End-Of-Addresses TO TRUE
+	END-READ.
+	PERFORM UNTIL End-Of-Addresses
+		PERFORM Parse-One-Address
+		READ ADDRESS-INPUT-FILE
+			AT END SET End-Of-Addresses TO TRUE
+		END-READ
+	END-PERFORM.
+	CLOSE ADDRESS-INPUT-FILE.
+	CLOSE CUSTOMER-ADDRESS.
+	CLOSE ADDRESS-EXCEPTIONS.
+	STOP RUN.
+
+*> splits INPUT-ADDRESS on comma or slash into Segment-Table, counting
+*> how many segments actually showed up, then hands off to
+*> Map-Address-Segments or, on overflow, to Write-Address-Exception
+Parse-One-Address.
+	MOVE SPACES TO Segment-Table
+	MOVE ZERO TO Segment-Count
+	MOVE 1 TO ptr-1
+	MOVE 'N' TO More-Fields-Switch
+	UNSTRING INPUT-ADDRESS
+		DELIMITED BY "," OR "/"
+		INTO
+			Segment-Entry(1) DELIMITER D1 COUNT C1
+			Segment-Entry(2) DELIMITER D2 COUNT C2
+			Segment-Entry(3) DELIMITER D3 COUNT C3
+			Segment-Entry(4) DELIMITER D4 COUNT C4
+			Segment-Entry(5) DELIMITER D5 COUNT C5
+			Segment-Entry(6)
+		WITH POINTER ptr-1
+		TALLYING IN Segment-Count
+		ON OVERFLOW
+			SET more-fields TO TRUE
+	END-UNSTRING
+	IF more-fields OR Segment-Count > 5 OR Segment-Count < 3
+		PERFORM Write-Address-Exception
+	ELSE
+		PERFORM Map-Address-Segments
+		PERFORM Write-Customer-Address
+	END-IF.
+
+*> lines up the trimmed segments onto Street-Address/Apt-Number/City/
+*> State/Zip-Code depending on how many segments the line actually had:
+*> 5 is the full form, 4 is missing either the apartment or the zip
+*> (told apart by whether the last segment looks numeric), and 3 is a
+*> bare Street/City/State international address with neither
+Map-Address-Segments.
+	MOVE SPACES TO Street-Address Apt-Number City State Zip-Code
+	EVALUATE Segment-Count
+		WHEN 5
+			MOVE Segment-Entry(1) TO Street-Address
+			MOVE Segment-Entry(2) TO Apt-Number
+			MOVE Segment-Entry(3) TO City
+			MOVE Segment-Entry(4) TO State
+			MOVE Segment-Entry(5) TO Zip-Code
+		WHEN 4
+			IF FUNCTION TRIM(Segment-Entry(4)) IS NUMERIC
+				MOVE Segment-Entry(1) TO Street-Address
+				MOVE Segment-Entry(2) TO City
+				MOVE Segment-Entry(3) TO State
+				MOVE Segment-Entry(4) TO Zip-Code
+			ELSE
+				MOVE Segment-Entry(1) TO Street-Address
+				MOVE Segment-Entry(2) TO Apt-Number
+				MOVE Segment-Entry(3) TO City
+				MOVE Segment-Entry(4) TO State
+			END-IF
+		WHEN 3
+			MOVE Segment-Entry(1) TO Street-Address
+			MOVE Segment-Entry(2) TO City
+			MOVE Segment-Entry(3) TO State
+		WHEN OTHER
+			SET more-fields TO TRUE
+	END-EVALUATE.
+
+Write-Customer-Address.
+	MOVE SPACES TO CUSTOMER-ADDRESS-LINE
+	MOVE SPACES TO Customer-Address-Detail
+	MOVE Street-Address TO CA-Street
+	MOVE Apt-Number TO CA-Apt
+	MOVE City TO CA-City
+	MOVE State TO CA-State
+	MOVE Zip-Code TO CA-Zip
+	MOVE Customer-Address-Detail TO CUSTOMER-ADDRESS-LINE
+	WRITE CUSTOMER-ADDRESS-LINE.
+
+*> more-fields getting set here always means the raw line didn't fit
+*> the expected 3-to-5-segment shape -- keep the original text so data
+*> entry can see exactly what needs fixing
+Write-Address-Exception.
+	MOVE SPACES TO ADDRESS-EXCEPTION-LINE
+	MOVE INPUT-ADDRESS TO ADDRESS-EXCEPTION-LINE
+	WRITE ADDRESS-EXCEPTION-LINE.
