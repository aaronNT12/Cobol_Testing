@@ -1,28 +1,77 @@
-01 a PIC 9.
-01 b PIC 99.
-01 c PIC 999.
-
-01 s PIC X(4).
-
-01 RECORD-GROUP.
-	05 field-a PIC 9.
-	05 field-b PIC 99.
-	05 field-c PIC 999.
-01 DISPLAY-RECORD.
-	05 field-a PIC Z.
-	05 field-b PIC ZZ.
-	05 field-c PIC $Z9.
-	
-*> numeric fields are moved left to right 
-*> a set to 3, b set to 23, c set to 123
-
-MOVE 123 TO a b c 
-
-*> moves can also be by matching names with  groups
-MOVE a TO field-a OF RECORD-GROUP
-MOVE a TO field-b OF RECORD-GROUP
-MOVE a TO field-c OF RECORD-GROUP
-MOVE CORRESPONDING RECORD-GROUP TO DISPLAY-RECORD
-*> character data is moved right to left 
-*> s will be set to xyzz
-MOVE "xyzzy" TO s 
\ No newline at end of file
+*> Modificaciones:
+*> 24.03.25 AN - convertido en programa completo: DISPLAY-RECORD se
+*>               poblaba via MOVE CORRESPONDING pero nunca se escribía a
+*>               ningún sitio. Ahora lee un lote de registros de
+*>               DATA-INPUT-FILE, los pasa por RECORD-GROUP y de ahí a
+*>               DISPLAY-RECORD con MOVE CORRESPONDING, y escribe cada
+*>               línea editada a PRINT-FILE.
+*> 24.04.05 AN - field-c en DISPLAY-RECORD era PIC $Z9, con sólo dos
+*>               posiciones de dígito frente a las tres de field-c en
+*>               RECORD-GROUP/c en INPUT-RECORD; todo valor de 100 o más
+*>               se truncaba en el MOVE CORRESPONDING. Ahora PIC $ZZ9.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RECORD-GROUP-REPORT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT DATA-INPUT-FILE ASSIGN TO 'RECORD-GROUP-INPUT.DAT'
+		ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT PRINT-FILE ASSIGN TO 'RECORD-GROUP-REPORT.PRT'
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD DATA-INPUT-FILE.
+01 INPUT-RECORD.
+	05 a PIC 9.
+	05 b PIC 99.
+	05 c PIC 999.
+
+FD PRINT-FILE.
+01 PRINT-LINE PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-EOF PIC X VALUE 'N'.
+	88 END-OF-INPUT VALUE 'Y'.
+
+01 RECORD-GROUP.
+	05 field-a PIC 9.
+	05 field-b PIC 99.
+	05 field-c PIC 999.
+*> numeric fields are edited left to right with zero suppression, ready
+*> to print - field-a/field-b/field-c line up with RECORD-GROUP's names
+*> so MOVE CORRESPONDING carries the values straight across
+01 DISPLAY-RECORD.
+	05 field-a PIC Z.
+	05 field-b PIC ZZ.
+	05 field-c PIC $ZZ9.
+
+PROCEDURE DIVISION.
+BEGIN.
+	OPEN INPUT DATA-INPUT-FILE.
+	OPEN OUTPUT PRINT-FILE.
+	READ DATA-INPUT-FILE
+		AT END SET END-OF-INPUT TO TRUE
+	END-READ.
+	PERFORM UNTIL END-OF-INPUT
+		PERFORM REPORT-ONE-RECORD
+		READ DATA-INPUT-FILE
+			AT END SET END-OF-INPUT TO TRUE
+		END-READ
+	END-PERFORM.
+	CLOSE DATA-INPUT-FILE.
+	CLOSE PRINT-FILE.
+	STOP RUN.
+
+*> moves are by matching names with groups: a/b/c into RECORD-GROUP by
+*> name, then RECORD-GROUP into the edited DISPLAY-RECORD by name, and
+*> the edited record is what actually gets printed
+REPORT-ONE-RECORD.
+	MOVE a TO field-a OF RECORD-GROUP
+	MOVE b TO field-b OF RECORD-GROUP
+	MOVE c TO field-c OF RECORD-GROUP
+	MOVE CORRESPONDING RECORD-GROUP TO DISPLAY-RECORD
+	MOVE SPACES TO PRINT-LINE
+	WRITE PRINT-LINE FROM DISPLAY-RECORD.
