@@ -1,20 +1,112 @@
-*>Multiply Formats***************
-
-*>Example 1ยบ*********************
-MULTIPLY 5 BY a 
-
-*>Example 2ยบ*********************
-
-MULTIPLY a BY b 
-	ON SIZE ERROR
-		PERFORM error-handling
-	NOT ON SIZE ERROR
-		PERFORM who-does-that
-END MULTIPLY
-
-*>Example 3ยบ*********************
-
-MULTIPLY a BY b GIVING x ROUNDED MODE IS PROHIBITED
-					   y ROUNDED MODE IS NEAREST-EVEN
-					   z ROUNDED
-
+*> Modificaciones:
+*> 24.03.26 AN - convertido en programa completo: los tres ejemplos de
+*>               MULTIPLY corrian contra variables de working-storage
+*>               sueltas sin fichero de por medio. Ahora lee cantidad y
+*>               precio unitario de INVOICE-INPUT-FILE, calcula el importe
+*>               de línea con MULTIPLY ... GIVING ... ROUNDED en los tres
+*>               modos del ejemplo original, y escribe el resultado a
+*>               INVOICE-OUTPUT-FILE.
+*> 24.03.27 AN - error-handling ya no es un stub vacío: ahora escribe la
+*>               cantidad/precio que disparó el SIZE ERROR a
+*>               INVOICE-EXCEPTIONS-FILE en vez de tragarse el error en
+*>               silencio.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. INVOICE-LINE-EXTENSION.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT INVOICE-INPUT-FILE ASSIGN TO 'INVOICE-INPUT.DAT'
+		ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT INVOICE-OUTPUT-FILE ASSIGN TO 'INVOICE-OUTPUT.DAT'
+		ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT INVOICE-EXCEPTIONS-FILE ASSIGN TO 'INVOICE-EXCEPTIONS.DAT'
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD INVOICE-INPUT-FILE.
+01 INVOICE-INPUT-RECORD.
+	05 II-QUANTITY PIC 9(5).
+	05 II-UNIT-PRICE PIC 9(5)V99.
+
+FD INVOICE-OUTPUT-FILE.
+01 INVOICE-OUTPUT-RECORD.
+	05 IO-QUANTITY PIC 9(5).
+	05 IO-UNIT-PRICE PIC 9(5)V99.
+	05 IO-EXTENDED-AMOUNT PIC 9(7)V99.
+
+FD INVOICE-EXCEPTIONS-FILE.
+01 INVOICE-EXCEPTION-RECORD.
+	05 IE-QUANTITY PIC 9(5).
+	05 IE-UNIT-PRICE PIC 9(5)V99.
+	05 IE-REASON PIC X(30).
+
+WORKING-STORAGE SECTION.
+01 WS-EOF PIC X VALUE 'N'.
+	88 END-OF-INVOICES VALUE 'Y'.
+
+*> narrow scratch pair used purely to exercise the ON SIZE ERROR check --
+*> b is deliberately too small to hold a large quantity times price, the
+*> way the original size-error demo relied on an undersized receiving field
+01 a PIC 9(5).
+01 b PIC 9(3)V99.
+
+*> the three GIVING/ROUNDED targets from the original example, now sized
+*> to actually hold a real extended line amount
+01 x PIC 9(7)V99.
+01 y PIC 9(7)V99.
+01 z PIC 9(7)V99.
+
+PROCEDURE DIVISION.
+BEGIN.
+	OPEN INPUT INVOICE-INPUT-FILE.
+	OPEN OUTPUT INVOICE-OUTPUT-FILE.
+	OPEN OUTPUT INVOICE-EXCEPTIONS-FILE.
+	READ INVOICE-INPUT-FILE
+		AT END SET END-OF-INVOICES TO TRUE
+	END-READ.
+	PERFORM UNTIL END-OF-INVOICES
+		PERFORM PROCESS-INVOICE-LINE
+		READ INVOICE-INPUT-FILE
+			AT END SET END-OF-INVOICES TO TRUE
+		END-READ
+	END-PERFORM.
+	CLOSE INVOICE-INPUT-FILE.
+	CLOSE INVOICE-OUTPUT-FILE.
+	CLOSE INVOICE-EXCEPTIONS-FILE.
+	STOP RUN.
+
+*> runs the plain MULTIPLY ... ON SIZE ERROR check as a canary against the
+*> undersized b, then computes the real line extension with MULTIPLY ...
+*> GIVING x/y/z under the three rounding modes from the original example
+*> and writes the NEAREST-EVEN result (y) as the chosen extended amount
+PROCESS-INVOICE-LINE.
+	MOVE II-QUANTITY TO a
+	MOVE II-UNIT-PRICE TO b
+	MULTIPLY a BY b
+		ON SIZE ERROR
+			PERFORM error-handling
+		NOT ON SIZE ERROR
+			PERFORM who-does-that
+	END-MULTIPLY
+	MULTIPLY II-QUANTITY BY II-UNIT-PRICE GIVING x ROUNDED MODE IS PROHIBITED
+											y ROUNDED MODE IS NEAREST-EVEN
+											z ROUNDED
+	MOVE II-QUANTITY TO IO-QUANTITY
+	MOVE II-UNIT-PRICE TO IO-UNIT-PRICE
+	MOVE y TO IO-EXTENDED-AMOUNT
+	WRITE INVOICE-OUTPUT-RECORD.
+
+*> b overflowed for this quantity/price pair -- log it instead of
+*> letting the SIZE ERROR pass by unnoticed
+error-handling.
+	MOVE II-QUANTITY TO IE-QUANTITY
+	MOVE II-UNIT-PRICE TO IE-UNIT-PRICE
+	MOVE 'QUANTITY TIMES PRICE OVERFLOWED' TO IE-REASON
+	WRITE INVOICE-EXCEPTION-RECORD.
+
+*> the canary multiply fit fine -- nothing to report
+who-does-that.
+	CONTINUE.
