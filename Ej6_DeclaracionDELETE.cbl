@@ -1,32 +1,244 @@
-identification division.
-program-id. deleting.
-
-environment division.
-configuration section.
-
-input-output section.
-file-control.
-	select optional indexed-file
-	assign to "indexed-file.dat"
-	status is indexing-status
-	organization is indexed
-	access mode is dynamic
-	record key is keyfield
-	alternate record key is altkey with duplicates
-	.
-...
-
-procedure division.
-
-move "abcdef" to keyfield
-
-*> Delete a record by index
-delete indexed-file record
-	invalid key
-		display "No delete of " keyfield end-display
-	not invalid key
-		display "Record " keyfield " removed" end-display
-end-delete
-
-perform check-delete-status
-...
\ No newline at end of file
+*> Purpose: Demonstration of the DELETE verb against an indexed file
+*> Tectonics: cobc -x deleting.cob
+*>
+*> Modificaciones:
+*> 24.03.13 AN - antes de borrar un registro se copia a ARCHIVE-FILE, para
+*>               que un DELETE ya no destruya el dato sin dejar rastro.
+*> 24.03.14 AN - añadido bulk-delete-by-altkey, que borra de una vez todos
+*>               los registros que compartan un altkey (la alternate record
+*>               key ya admitía duplicates, pero nada la usaba todavía).
+*> 24.03.15 AN - al cerrar se escribe un DELETE-SUMMARY-REPORT con cuántos
+*>               registros se borraron, cuántos no se encontraron y cuántos
+*>               cayeron por el borrado masivo.
+*> 24.03.30 AN - un DELETE que falla contra un keyfield que ya no existe
+*>               también queda registrado en el error log compartido
+*>               (copybooks ERROR-LOG-*, sacados de la demo de SYSERR
+*>               de Ej7).
+*> 24.03.31 AN - ARCHIVE-FILE y DELETE-SUMMARY-REPORT ahora llevan FILE
+*>               STATUS y se comprueban tras cada OPEN (copybooks
+*>               FILE-STATUS compartidos, sacados del patrón
+*>               filestatus/88 de relatives.cob).
+*> 24.04.01 AN - cada DELETE que sí borra el registro queda también
+*>               registrado en el AUDIT-TRAIL compartido (copybooks
+*>               AUDIT-LOG, comunes con almacen y relatives).
+*> 24.04.03 AN - indexing-status ahora se comprueba tras el OPEN I-O de
+*>               indexed-file y tras cada READ contra él, y FS-STATUS-CODE
+*>               tras cada WRITE de archive-line/delete-summary-line, no
+*>               solo tras los OPEN de ARCHIVE-FILE/DELETE-SUMMARY-REPORT.
+*> 24.04.05 AN - el DELETE fallido dentro de bulk-delete-by-altkey sólo
+*>               hacía DISPLAY, a diferencia del mismo caso en
+*>               archive-and-delete-one; ahora también queda registrado
+*>               en el error log compartido.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. deleting.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT OPTIONAL indexed-file
+		ASSIGN TO "indexed-file.dat"
+		FILE STATUS IS indexing-status
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS keyfield
+		ALTERNATE RECORD KEY IS altkey WITH DUPLICATES.
+	SELECT ARCHIVE-FILE ASSIGN TO "ARCHIVE.DAT"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS FS-STATUS-CODE.
+	SELECT DELETE-SUMMARY-REPORT ASSIGN TO "DELSUMM.RPT"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS FS-STATUS-CODE.
+	COPY ERROR-LOG-SELECT.
+	COPY AUDIT-LOG-SELECT.
+
+DATA DIVISION.
+FILE SECTION.
+FD indexed-file.
+01 indexed-record.
+	05 keyfield  PIC x(6).
+	05 altkey    PIC x(10).
+	05 otherdata PIC x(50).
+
+FD ARCHIVE-FILE.
+01 archive-line.
+	05 al-keyfield   PIC x(6).
+	05 FILLER        PIC x(2) VALUE SPACES.
+	05 al-altkey     PIC x(10).
+	05 FILLER        PIC x(2) VALUE SPACES.
+	05 al-otherdata  PIC x(50).
+	05 FILLER        PIC x(2) VALUE SPACES.
+	05 al-timestamp  PIC x(15).
+
+FD DELETE-SUMMARY-REPORT.
+01 delete-summary-line PIC x(60).
+
+COPY ERROR-LOG-FD.
+COPY AUDIT-LOG-FD.
+
+WORKING-STORAGE SECTION.
+77 indexing-status PIC 9(2).
+	88 indexing-ok VALUE 0.
+77 ws-confirm PIC x.
+	88 confirm-yes VALUE 'Y' 'y'.
+77 ws-target-altkey PIC x(10).
+77 ws-bulk-eof PIC x VALUE 'N'.
+	88 bulk-eof VALUE 'Y'.
+77 ws-deleted-count PIC 9(5) VALUE ZERO.
+77 ws-notfound-count PIC 9(5) VALUE ZERO.
+77 ws-bulk-deleted-count PIC 9(5) VALUE ZERO.
+
+COPY ERROR-LOG-FIELDS.
+COPY FILE-STATUS-FIELDS.
+COPY AUDIT-LOG-FIELDS.
+
+PROCEDURE DIVISION.
+begin-deleting.
+	MOVE "deleting" TO EL-CALLING-PROGRAM
+	MOVE "deleting" TO AT-CALLING-PROGRAM
+	OPEN I-O indexed-file
+	PERFORM check-delete-status
+	OPEN OUTPUT ARCHIVE-FILE
+	MOVE "OPEN ARCHIVE-FILE" TO FS-LAST-OPERATION
+	PERFORM CHECK-FILE-STATUS
+
+	MOVE "abcdef" TO keyfield
+
+*> Delete a record by index, archiving it first
+	PERFORM archive-and-delete-one
+
+	PERFORM check-delete-status
+
+*> Delete every record sharing an alternate key
+	MOVE "group1" TO ws-target-altkey
+	PERFORM bulk-delete-by-altkey
+
+	CLOSE ARCHIVE-FILE
+
+	PERFORM write-delete-summary
+
+	CLOSE indexed-file
+	GOBACK.
+
+*> reads the target record so it can be archived before it is gone for good
+archive-and-delete-one.
+	READ indexed-file
+		INVALID KEY
+			ADD 1 TO ws-notfound-count
+			DISPLAY "No delete of " keyfield END-DISPLAY
+	END-READ
+	PERFORM check-delete-status
+	IF indexing-ok
+		PERFORM archive-current-record
+		DELETE indexed-file RECORD
+			INVALID KEY
+				DISPLAY "No delete of " keyfield END-DISPLAY
+				MOVE keyfield TO EL-TRACKED-RESOURCE
+				MOVE "delete of indexed-file record failed" TO EL-ERROR-MESSAGE
+				PERFORM LOG-ERROR-TO-SYSERR
+			NOT INVALID KEY
+				ADD 1 TO ws-deleted-count
+				DISPLAY "Record " keyfield " removed" END-DISPLAY
+				MOVE "DELETE" TO AT-CHANGE-OPERATION
+				MOVE keyfield TO AT-TRACKED-KEY
+				MOVE "record removed" TO AT-CHANGE-DETAIL
+				PERFORM LOG-AUDIT-EVENT
+		END-DELETE
+	END-IF
+.
+
+*> copies the current record image to ARCHIVE-FILE ahead of a DELETE
+archive-current-record.
+	MOVE keyfield  TO al-keyfield
+	MOVE altkey    TO al-altkey
+	MOVE otherdata TO al-otherdata
+	MOVE FUNCTION CURRENT-DATE TO al-timestamp
+	WRITE archive-line
+	MOVE "WRITE ARCHIVE-FILE" TO FS-LAST-OPERATION
+	PERFORM CHECK-FILE-STATUS
+.
+
+*> removes every record on file that shares ws-target-altkey, archiving
+*> each one first - the alternate key already allowed duplicates, this
+*> is what finally makes use of that
+bulk-delete-by-altkey.
+	MOVE 'N' TO ws-bulk-eof
+	MOVE ws-target-altkey TO altkey
+	START indexed-file KEY IS EQUAL TO altkey
+		INVALID KEY
+			SET bulk-eof TO TRUE
+	END-START
+	PERFORM UNTIL bulk-eof
+		READ indexed-file NEXT RECORD
+			AT END
+				SET bulk-eof TO TRUE
+			NOT AT END
+				CONTINUE
+		END-READ
+		IF NOT bulk-eof
+			PERFORM check-delete-status
+			IF altkey NOT EQUAL ws-target-altkey
+					SET bulk-eof TO TRUE
+				ELSE
+					PERFORM archive-current-record
+					DELETE indexed-file RECORD
+						INVALID KEY
+							DISPLAY "No delete of " keyfield END-DISPLAY
+							MOVE keyfield TO EL-TRACKED-RESOURCE
+							MOVE "bulk delete by altkey failed" TO EL-ERROR-MESSAGE
+							PERFORM LOG-ERROR-TO-SYSERR
+						NOT INVALID KEY
+							ADD 1 TO ws-bulk-deleted-count
+							DISPLAY "Record " keyfield " removed" END-DISPLAY
+							MOVE "DELETE" TO AT-CHANGE-OPERATION
+							MOVE keyfield TO AT-TRACKED-KEY
+							MOVE "bulk delete by altkey" TO AT-CHANGE-DETAIL
+							PERFORM LOG-AUDIT-EVENT
+					END-DELETE
+				END-IF
+			END-IF
+	END-PERFORM
+.
+
+check-delete-status.
+	IF NOT indexing-ok
+		DISPLAY "Delete status: " indexing-status END-DISPLAY
+	END-IF
+.
+
+*> one line per run recording how many records were archived off and
+*> deleted, so a delete run leaves a paper trail behind it
+write-delete-summary.
+	OPEN OUTPUT DELETE-SUMMARY-REPORT
+	MOVE "OPEN DELETE-SUMMARY-REPORT" TO FS-LAST-OPERATION
+	PERFORM CHECK-FILE-STATUS
+	MOVE SPACES TO delete-summary-line
+	STRING "Records deleted: " ws-deleted-count
+		DELIMITED BY SIZE INTO delete-summary-line
+	WRITE delete-summary-line
+	MOVE "WRITE DELETE-SUMMARY-REPORT" TO FS-LAST-OPERATION
+	PERFORM CHECK-FILE-STATUS
+	MOVE SPACES TO delete-summary-line
+	STRING "Records not found: " ws-notfound-count
+		DELIMITED BY SIZE INTO delete-summary-line
+	WRITE delete-summary-line
+	MOVE "WRITE DELETE-SUMMARY-REPORT" TO FS-LAST-OPERATION
+	PERFORM CHECK-FILE-STATUS
+	MOVE SPACES TO delete-summary-line
+	STRING "Records removed by bulk delete: " ws-bulk-deleted-count
+		DELIMITED BY SIZE INTO delete-summary-line
+	WRITE delete-summary-line
+	MOVE "WRITE DELETE-SUMMARY-REPORT" TO FS-LAST-OPERATION
+	PERFORM CHECK-FILE-STATUS
+	CLOSE DELETE-SUMMARY-REPORT
+.
+
+COPY ERROR-LOG-WRITE.
+
+COPY AUDIT-LOG-WRITE.
+
+COPY FILE-STATUS-CHECK.
+
+END PROGRAM deleting.
