@@ -1,61 +1,164 @@
-GCobol >>SOURCE FORMAT IS FIXED
-	*>***********************************************************
-	*> Purpose: Demostration of the SEARCH verb
-	*> Tectonics: cobc -x searchlienar.cob 
-	*>***********************************************************
-	IDENTIFICATION DIVISION.
-	PROGRAM-ID. searchlienar.
-	
-	DATA DIVISION.
-	
-	WORKING-STORAGE SECTION.
-	01 taxinfo.
-		05 tax-table OCCURS 4 TIMES INDEXED BY tt-INDEX.
-			10 province		pic x(2).
-			10 taxrate 		pic 999v9999.
-			10 federal 		pic 999v9999.
-	01 prov 				pic x(2).
-	01 percent				pic 999v9999.
-	01 percentage			pic zz9.99.
-	
-	*>************************************************************
-	PROCEDURE DIVISION.
-	begin.
-	
-	*>************************************************************
-	*> Sample for lienear SEARCH, requires INDEXED BY table 
-	*> populate the provincial tax table;
-	*> *** (not really, only a cople of sample provinces) ***
-	*> populate Ontario and PEI using different field  loaders
-	MOVE 'AB' TO province(1)
-	MOVE 'ON' TO province(2)
-	MOVE 0.08 TO taxrate (2)
-	MOVE 0.05 TO federal (2)
-	MOVE 'PE00014000000000' TO tax-table(3)
-	MOVE 'YT' TO province(4)
-	
-	*>Find Ontario tax rate
-	MOVE "ON" TO prov
-	PERFORM search-for-taxrate
-	
-	*> Setup for Prince Edward Island
-	MOVE 'PE' TO prov
-	PERFORM search-for-taxrate
-	
-	*>Setup for failure
-	MOVE 'ZZ' TO prov
-	PERFORM search-for-taxrate
-	
-	GOBACK.
-	*>****************************************************************************************
-	
-	search-for-taxrate.
-		SET tt-index TO
-		SEARCH tax-table
-			AT END DISPLAY "no province: " prov END-DISPLAY
-			WHEN province(tt-index) = prov
-				PERFORM display-taxrate
-			END-SEARCH
-		.
-		END PROGRAM searchlienar.
-	
\ No newline at end of file
+*>***********************************************************
+*> Purpose: Demostration of the SEARCH verb
+*> Tectonics: cobc -x searchlienar.cob
+*>***********************************************************
+*> Modificaciones:
+*> 24.03.05 AN - tax-table ya no se carga con MOVEs hardcodeados; se lee de
+*>               un archivo TAX-RATES al arrancar, para que un cambio de tarifa
+*>               sea una actualización de datos y no una recompilación.
+*> 24.03.06 AN - las búsquedas que no encuentran provincia ya no se limitan a
+*>               un DISPLAY; quedan registradas en TAX-EXCEPTIONS con la
+*>               provincia buscada y la fecha/hora.
+*> 24.03.07 AN - display-taxrate ahora calcula la tasa combinada (federal +
+*>               provincial); las provincias armonizadas (HST) traen su tasa
+*>               ya combinada en el archivo, así que no se les suma la federal
+*>               por separado.
+*> 24.03.08 AN - cambiado a SEARCH ALL (búsqueda binaria) ahora que tax-table
+*>               puede traer muchas más de 4 provincias; TAX-RATES debe
+*>               mantenerse en orden ascendente por provincia, igual que
+*>               cualquier archivo maestro que alimente una tabla con
+*>               ASCENDING KEY.
+*> 24.04.03 AN - load-tax-table ya comprobaba tax-rates-eof pero no el
+*>               tamaño de tax-table; un TAX-RATES con más de 25 provincias
+*>               desbordaba la tabla por el subíndice. Ahora corta la carga
+*>               en 25 y avisa de las filas sobrantes en vez de seguir
+*>               indexando fuera de la tabla.
+*> 24.04.05 AN - load-tax-table cargaba tax-table en el orden del propio
+*>               TAX-RATES, sin garantizar el orden ascendente por
+*>               provincia que SEARCH ALL necesita para su búsqueda
+*>               binaria; un TAXRATE.DAT desordenado producía fallos o
+*>               coincidencias erróneas sin ningún aviso. Ahora se
+*>               ordena la tabla por provincia justo después de
+*>               cargarla.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. searchlienar.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT TAX-RATES ASSIGN TO "TAXRATE.DAT"
+		ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT TAX-EXCEPTIONS ASSIGN TO "TAXEXCPT.RPT"
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD TAX-RATES.
+01 TAX-RATES-RECORD.
+	05 TR-PROVINCE PIC X(2).
+	05 TR-TAXRATE  PIC 999V9999.
+	05 TR-FEDERAL  PIC 999V9999.
+	05 TR-HST-FLAG PIC X.
+FD TAX-EXCEPTIONS.
+01 TAX-EXCEPTIONS-LINE PIC X(40).
+
+WORKING-STORAGE SECTION.
+01 WS-EXCEPTION-LINE.
+	05 WE-PROVINCE  PIC X(2).
+	05 FILLER       PIC X(2) VALUE SPACES.
+	05 WE-TIMESTAMP PIC X(15).
+01 taxinfo.
+	05 tax-table OCCURS 25 TIMES DEPENDING ON ws-table-count
+			ASCENDING KEY IS province INDEXED BY tt-index.
+		10 province		pic x(2).
+		10 taxrate 		pic 999v9999.
+		10 federal 		pic 999v9999.
+		10 hst-flag		pic x.
+			88 harmonized-rate VALUE 'Y'.
+01 prov 				pic x(2).
+01 percent				pic 999v9999.
+01 percentage			pic zz9.99.
+01 combined-rate			pic 999v9999.
+01 combined-percentage		pic zz9.99.
+77 ws-table-count PIC 9(3) VALUE ZERO.
+77 ws-eof-flag PIC X VALUE 'N'.
+	88 tax-rates-eof VALUE 'Y'.
+
+*>************************************************************
+PROCEDURE DIVISION.
+begin.
+
+	PERFORM load-tax-table
+	OPEN OUTPUT TAX-EXCEPTIONS
+
+	*>Find Ontario tax rate
+	MOVE "ON" TO prov
+	PERFORM search-for-taxrate
+
+	*> Setup for Prince Edward Island
+	MOVE 'PE' TO prov
+	PERFORM search-for-taxrate
+
+	*>Setup for failure
+	MOVE 'ZZ' TO prov
+	PERFORM search-for-taxrate
+
+	CLOSE TAX-EXCEPTIONS
+	GOBACK.
+*>****************************************************************************************
+
+load-tax-table.
+	OPEN INPUT TAX-RATES
+	READ TAX-RATES
+		AT END SET tax-rates-eof TO TRUE
+	END-READ
+	PERFORM UNTIL tax-rates-eof
+		IF ws-table-count < 25
+			ADD 1 TO ws-table-count
+			MOVE TR-PROVINCE TO province(ws-table-count)
+			MOVE TR-TAXRATE  TO taxrate(ws-table-count)
+			MOVE TR-FEDERAL  TO federal(ws-table-count)
+			MOVE TR-HST-FLAG TO hst-flag(ws-table-count)
+		ELSE
+			DISPLAY "tax table full, discarding province: " TR-PROVINCE
+				END-DISPLAY
+		END-IF
+		READ TAX-RATES
+			AT END SET tax-rates-eof TO TRUE
+		END-READ
+	END-PERFORM
+	CLOSE TAX-RATES
+	SORT tax-table ON ASCENDING KEY province
+.
+
+search-for-taxrate.
+	SEARCH ALL tax-table
+		AT END
+			DISPLAY "no province: " prov END-DISPLAY
+			PERFORM log-province-exception
+		WHEN province(tt-index) = prov
+			PERFORM display-taxrate
+	END-SEARCH
+.
+
+log-province-exception.
+	MOVE prov TO WE-PROVINCE
+	MOVE FUNCTION CURRENT-DATE TO WE-TIMESTAMP
+	WRITE TAX-EXCEPTIONS-LINE FROM WS-EXCEPTION-LINE
+.
+
+display-taxrate.
+	COMPUTE percent = taxrate (tt-index) * 100
+	MOVE percent TO percentage
+	IF harmonized-rate (tt-index)
+		MOVE taxrate (tt-index) TO combined-rate
+	ELSE
+		COMPUTE combined-rate = taxrate (tt-index) + federal (tt-index)
+	END-IF
+	COMPUTE percent = combined-rate * 100
+	MOVE percent TO combined-percentage
+	DISPLAY
+		"found: " prov " at " taxrate(tt-index)
+		"," percentage "%, federal rate of " federal(tt-index)
+	END-DISPLAY
+	IF harmonized-rate (tt-index)
+		DISPLAY "combined (HST) rate: " combined-percentage "%"
+			END-DISPLAY
+	ELSE
+		DISPLAY "combined rate: " combined-percentage "%"
+			END-DISPLAY
+	END-IF
+.
+
+END PROGRAM searchlienar.
