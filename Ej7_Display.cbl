@@ -1,10 +1,126 @@
-DISPLAY "An error ocurred with " tracked-resource UPON SYSERR
-
-DISPLAY A, B, C UPON CONSOLE
-
-DISPLAY group-data UPON user-device
-	ON EXCEPTION
-		WRITE device-exception-notice
-	NOT ON EXCEPTION
-		WRITE device-usage-log 
-END-DISPLAY
+*> Purpose: DISPLAY UPON device/CONSOLE/SYSERR examples
+*>
+*> Modificaciones:
+*> 24.03.29 AN - convertido en programa completo: device-exception-notice
+*>               y device-usage-log se referenciaban en un WRITE sin estar
+*>               definidos en ninguna DATA DIVISION, y DISPLAY ... UPON
+*>               user-device no estaba ligado a ningún dispositivo real.
+*>               Ahora lee un lote de nombres de recurso de
+*>               RESOURCE-REQUEST-FILE, intenta escribir cada uno al
+*>               dispositivo C01 y, según ON EXCEPTION / NOT ON EXCEPTION,
+*>               deja constancia en DEVICE-EXCEPTION-NOTICE o
+*>               DEVICE-USAGE-LOG.
+*> 24.03.30 AN - el "DISPLAY ... UPON SYSERR" de ejemplo pasó a ser
+*>               LOG-ERROR-TO-SYSERR, un párrafo compartido (copybooks
+*>               ERROR-LOG-*) que este mismo programa usa cuando un
+*>               ON EXCEPTION dispara, y que BANK-TRANSACTION, almacen,
+*>               relatives y deleting.cob ahora también PERFORMan.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DEVICE-OUTPUT-MONITOR.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+*> C01 is the IBM special name for a printer/device channel -- used here
+*> as the stand-in "user-device" a device write can fail against
+	C01 IS user-device.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT RESOURCE-REQUEST-FILE ASSIGN TO "RESOURCE-REQUESTS.DAT"
+		ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT DEVICE-EXCEPTION-FILE ASSIGN TO "DEVICE-EXCEPTIONS.DAT"
+		ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT DEVICE-USAGE-FILE ASSIGN TO "DEVICE-USAGE.LOG"
+		ORGANIZATION IS LINE SEQUENTIAL.
+	COPY ERROR-LOG-SELECT.
+
+DATA DIVISION.
+FILE SECTION.
+FD RESOURCE-REQUEST-FILE.
+01 RESOURCE-REQUEST-RECORD PIC X(30).
+
+FD DEVICE-EXCEPTION-FILE.
+01 device-exception-notice.
+	05 den-timestamp PIC X(08).
+	05 FILLER PIC X(01) VALUE SPACE.
+	05 den-resource PIC X(30).
+	05 FILLER PIC X(01) VALUE SPACE.
+	05 den-reason PIC X(30).
+
+FD DEVICE-USAGE-FILE.
+01 device-usage-log.
+	05 dul-timestamp PIC X(08).
+	05 FILLER PIC X(01) VALUE SPACE.
+	05 dul-resource PIC X(30).
+	05 FILLER PIC X(01) VALUE SPACE.
+	05 dul-status PIC X(10).
+
+COPY ERROR-LOG-FD.
+
+WORKING-STORAGE SECTION.
+01 WS-EOF PIC X VALUE 'N'.
+	88 END-OF-REQUESTS VALUE 'Y'.
+
+01 tracked-resource PIC X(30) VALUE SPACES.
+01 A PIC 9(5) VALUE ZERO.
+01 B PIC 9(5) VALUE ZERO.
+01 C PIC 9(5) VALUE ZERO.
+
+01 group-data.
+	05 gd-resource PIC X(30).
+	05 gd-status PIC X(10).
+
+COPY ERROR-LOG-FIELDS.
+
+PROCEDURE DIVISION.
+BEGIN.
+	MOVE "DEVICE-OUTPUT-MONITOR" TO EL-CALLING-PROGRAM
+	OPEN INPUT RESOURCE-REQUEST-FILE
+	OPEN OUTPUT DEVICE-EXCEPTION-FILE
+	OPEN OUTPUT DEVICE-USAGE-FILE
+	MOVE ZERO TO A B C
+	READ RESOURCE-REQUEST-FILE
+		AT END SET END-OF-REQUESTS TO TRUE
+	END-READ
+	PERFORM UNTIL END-OF-REQUESTS
+		ADD 1 TO A
+		PERFORM WRITE-TO-DEVICE
+		READ RESOURCE-REQUEST-FILE
+			AT END SET END-OF-REQUESTS TO TRUE
+		END-READ
+	END-PERFORM
+	CLOSE RESOURCE-REQUEST-FILE
+	CLOSE DEVICE-EXCEPTION-FILE
+	CLOSE DEVICE-USAGE-FILE
+*> A/B/C now hold the run totals: requests seen, exceptions, successes
+	DISPLAY A, B, C UPON CONSOLE
+	STOP RUN.
+
+*> attempts the device write for one tracked resource; ON EXCEPTION means
+*> the device rejected it (logged to both the exception notice file and
+*> the shared SYSERR error log), NOT ON EXCEPTION means it went through
+WRITE-TO-DEVICE.
+	MOVE RESOURCE-REQUEST-RECORD TO tracked-resource
+	MOVE tracked-resource TO gd-resource
+	MOVE "WRITTEN" TO gd-status
+	DISPLAY group-data UPON user-device
+		ON EXCEPTION
+			ADD 1 TO B
+			MOVE FUNCTION CURRENT-DATE(1:8) TO den-timestamp
+			MOVE tracked-resource TO den-resource
+			MOVE "DEVICE WRITE REJECTED" TO den-reason
+			WRITE device-exception-notice
+			MOVE tracked-resource TO EL-TRACKED-RESOURCE
+			MOVE "device write rejected" TO EL-ERROR-MESSAGE
+			PERFORM LOG-ERROR-TO-SYSERR
+		NOT ON EXCEPTION
+			ADD 1 TO C
+			MOVE FUNCTION CURRENT-DATE(1:8) TO dul-timestamp
+			MOVE tracked-resource TO dul-resource
+			MOVE "WRITTEN" TO dul-status
+			WRITE device-usage-log
+	END-DISPLAY.
+
+COPY ERROR-LOG-WRITE.
