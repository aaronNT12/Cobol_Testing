@@ -1,46 +1,209 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SeniorTestProgram.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-	SELECT EmployeeFile ASSIGN TO 'EMPLOYEE.DAT'
-		ORGANIZATION IS LINE SEQUENTIAL.
-	SELECT ReportFile ASSIGN TO 'REPORT.TXT'
-		ORGANIZATION IS LINE SEQUENTIAL.
-		
-DATA DIVISION.
-FILE SECTION.
-FD EmployeeFile.
-01 EmployeeRecord.
-	05 EmployeeID PIC 9(5).
-	05 EmployeeName PIC X(30).
-	05 EmployeeSalary PIC 9(7)V99.
-	
-FD ReportFile.
-01 ReportLine PIC X(80).
-
-WORKING-STORAGE SECTION.
-01 EOF PIC X VALUE 'N'.
-01 TotalSalary PIC 9(9)V99 VALUE ZERO.
-
-PROCEDURE DIVISION.
-Begin.
-    OPEN INPUT EmployeeFile.
-    OPEN OUTPUT ReportFile.
-    READ EmployeeFile
-        AT END SET EOF TO 'Y'
-        NOT AT END ADD EmployeeSalary TO TotalSalary
-    END-READ
-    PERFORM UNTIL EOF = 'Y'
-        READ EmployeeFile
-            AT END SET EOF TO 'Y'
-            NOT AT END ADD EmployeeSalary TO TotalSalary
-        END-READ
-    END-PERFORM
-	
-    MOVE "Total Salary: " TO ReportLine.
-    STRING TotalSalary DELIMITED BY SIZE INTO ReportLine WITH POINTER 14.
-    WRITE ReportLine.
-    CLOSE EmployeeFile, ReportFile
-    STOP RUN.
\ No newline at end of file
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SeniorTestProgram.
+
+*> Mod history:
+*> 24.03.09 AN - added Department to EmployeeRecord and rebuilt ReportFile to
+*>               carry one line per employee plus a subtotal line per
+*>               department break and a grand total at the end, instead of
+*>               a single total line. EmployeeFile is assumed to be
+*>               maintained in department sequence, same as any file that
+*>               feeds a control-break report.
+*> 24.03.10 AN - added TaxWithholding and BenefitsDeduction to EmployeeRecord
+*>               and widened ReportLine to 132 columns so the detail line can
+*>               show gross pay, total deductions, and net pay per employee
+*>               instead of just gross.
+*> 24.03.11 AN - added a HighEarnerFile exception report, written during the
+*>               same EmployeeFile pass, listing every employee whose
+*>               EmployeeSalary exceeds HighEarnerThreshold.
+*> 24.03.12 AN - ReportFile now gets a proper edited layout: a run-date/page
+*>               heading and column headers, reprinted at the top of every
+*>               page instead of the single unformatted total line it used
+*>               to produce.
+*> 24.04.02 AN - the run now writes an end-of-job entry to the shared
+*>               JOB-LOG (JOB-STATS copybooks, common with BANK-TRANSACTION
+*>               and BUBBLE-SORT) with employees read/reported and
+*>               start/end time.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT EmployeeFile ASSIGN TO 'EMPLOYEE.DAT'
+		ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT ReportFile ASSIGN TO 'REPORT.TXT'
+		ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT HighEarnerFile ASSIGN TO 'HIGHEARNER.RPT'
+		ORGANIZATION IS LINE SEQUENTIAL.
+	COPY JOB-STATS-SELECT.
+
+DATA DIVISION.
+FILE SECTION.
+FD EmployeeFile.
+01 EmployeeRecord.
+	05 EmployeeID PIC 9(5).
+	05 EmployeeName PIC X(30).
+	05 Department PIC X(10).
+	05 EmployeeSalary PIC 9(7)V99.
+	05 TaxWithholding PIC 9(5)V99.
+	05 BenefitsDeduction PIC 9(5)V99.
+
+FD ReportFile.
+01 ReportLine PIC X(132).
+
+FD HighEarnerFile.
+01 HighEarnerLine PIC X(60).
+
+COPY JOB-STATS-FD.
+
+WORKING-STORAGE SECTION.
+01 EOF PIC X VALUE 'N'.
+	88 EndOfFile VALUE 'Y'.
+01 FirstRecord PIC X VALUE 'Y'.
+	88 IsFirstRecord VALUE 'Y'.
+01 TotalSalary PIC 9(9)V99 VALUE ZERO.
+01 DepartmentSubtotal PIC 9(9)V99 VALUE ZERO.
+01 PreviousDepartment PIC X(10) VALUE SPACES.
+01 EmployeeDeductions PIC 9(7)V99 VALUE ZERO.
+01 EmployeeNetPay PIC 9(9)V99 VALUE ZERO.
+01 HighEarnerThreshold PIC 9(7)V99 VALUE 100000.00.
+01 RunDate PIC X(8).
+01 PageNumber PIC 9(3) VALUE ZERO.
+01 LinesOnPage PIC 9(3) VALUE ZERO.
+01 LinesPerPage PIC 9(3) VALUE 40.
+
+COPY JOB-STATS-FIELDS.
+
+01 RunDateLine.
+	05 FILLER PIC X(15) VALUE "PAYROLL REPORT".
+	05 FILLER PIC X(15) VALUE "  Run Date: ".
+	05 RD-RunDate PIC X(8).
+	05 FILLER PIC X(10) VALUE "   Page: ".
+	05 RD-PageNumber PIC ZZ9.
+
+01 ColumnHeaderLine1.
+	05 FILLER PIC X(7) VALUE "Emp ID".
+	05 FILLER PIC X(2) VALUE SPACES.
+	05 FILLER PIC X(30) VALUE "Employee Name".
+	05 FILLER PIC X(2) VALUE SPACES.
+	05 FILLER PIC X(13) VALUE "Gross Pay".
+	05 FILLER PIC X(2) VALUE SPACES.
+	05 FILLER PIC X(13) VALUE "Deductions".
+	05 FILLER PIC X(2) VALUE SPACES.
+	05 FILLER PIC X(13) VALUE "Net Pay".
+
+01 BlankLine PIC X(1) VALUE SPACES.
+
+01 DetailLine.
+	05 DL-EmployeeID PIC 9(5).
+	05 FILLER PIC X(2) VALUE SPACES.
+	05 DL-EmployeeName PIC X(30).
+	05 FILLER PIC X(2) VALUE SPACES.
+	05 DL-GrossPay PIC ZZZ,ZZZ,ZZ9.99.
+	05 FILLER PIC X(2) VALUE SPACES.
+	05 DL-TotalDeductions PIC ZZZ,ZZZ,ZZ9.99.
+	05 FILLER PIC X(2) VALUE SPACES.
+	05 DL-NetPay PIC ZZZ,ZZZ,ZZ9.99.
+
+01 SubtotalLine.
+	05 FILLER PIC X(20) VALUE "Department Subtotal:".
+	05 SL-Department PIC X(10).
+	05 FILLER PIC X(2) VALUE SPACES.
+	05 SL-Subtotal PIC ZZZ,ZZZ,ZZ9.99.
+
+01 GrandTotalLine.
+	05 FILLER PIC X(14) VALUE "Total Salary: ".
+	05 GT-Total PIC ZZZ,ZZZ,ZZ9.99.
+
+01 HighEarnerDetailLine.
+	05 HE-EmployeeID PIC 9(5).
+	05 FILLER PIC X(2) VALUE SPACES.
+	05 HE-EmployeeName PIC X(30).
+	05 FILLER PIC X(2) VALUE SPACES.
+	05 HE-EmployeeSalary PIC ZZZ,ZZZ,ZZ9.99.
+
+PROCEDURE DIVISION.
+Begin.
+	MOVE 'SeniorTestProgram' TO JS-CALLING-PROGRAM.
+	PERFORM START-JOB-STATS.
+	OPEN INPUT EmployeeFile.
+	OPEN OUTPUT ReportFile.
+	OPEN OUTPUT HighEarnerFile.
+	MOVE FUNCTION CURRENT-DATE(1:8) TO RunDate
+	PERFORM Write-Report-Headers
+	PERFORM Read-Employee-Record
+	PERFORM UNTIL EndOfFile
+		IF NOT IsFirstRecord AND Department NOT = PreviousDepartment
+			PERFORM Write-Department-Subtotal
+		END-IF
+		PERFORM Write-Employee-Detail
+		IF EmployeeSalary > HighEarnerThreshold
+			PERFORM Write-High-Earner-Exception
+		END-IF
+		ADD EmployeeSalary TO TotalSalary
+		ADD EmployeeSalary TO DepartmentSubtotal
+		MOVE Department TO PreviousDepartment
+		MOVE 'N' TO FirstRecord
+		PERFORM Read-Employee-Record
+	END-PERFORM
+	IF NOT IsFirstRecord
+		PERFORM Write-Department-Subtotal
+	END-IF
+	PERFORM Write-Grand-Total
+	CLOSE EmployeeFile, ReportFile, HighEarnerFile
+	PERFORM END-JOB-STATS
+	STOP RUN.
+
+Read-Employee-Record.
+	READ EmployeeFile
+		AT END SET EndOfFile TO TRUE
+		NOT AT END ADD 1 TO JS-RECORDS-READ
+	END-READ.
+
+Write-Employee-Detail.
+	PERFORM Check-Page-Break
+	COMPUTE EmployeeDeductions = TaxWithholding + BenefitsDeduction
+	COMPUTE EmployeeNetPay = EmployeeSalary - EmployeeDeductions
+	MOVE EmployeeID TO DL-EmployeeID
+	MOVE EmployeeName TO DL-EmployeeName
+	MOVE EmployeeSalary TO DL-GrossPay
+	MOVE EmployeeDeductions TO DL-TotalDeductions
+	MOVE EmployeeNetPay TO DL-NetPay
+	WRITE ReportLine FROM DetailLine
+	ADD 1 TO LinesOnPage
+	ADD 1 TO JS-RECORDS-WRITTEN.
+
+Write-Department-Subtotal.
+	PERFORM Check-Page-Break
+	MOVE PreviousDepartment TO SL-Department
+	MOVE DepartmentSubtotal TO SL-Subtotal
+	WRITE ReportLine FROM SubtotalLine
+	ADD 1 TO LinesOnPage
+	MOVE ZERO TO DepartmentSubtotal.
+
+Write-Grand-Total.
+	PERFORM Check-Page-Break
+	MOVE TotalSalary TO GT-Total
+	WRITE ReportLine FROM GrandTotalLine
+	ADD 1 TO LinesOnPage.
+
+Check-Page-Break.
+	IF LinesOnPage NOT < LinesPerPage
+		PERFORM Write-Report-Headers
+	END-IF.
+
+Write-Report-Headers.
+	ADD 1 TO PageNumber
+	MOVE RunDate TO RD-RunDate
+	MOVE PageNumber TO RD-PageNumber
+	WRITE ReportLine FROM RunDateLine
+	WRITE ReportLine FROM BlankLine
+	WRITE ReportLine FROM ColumnHeaderLine1
+	WRITE ReportLine FROM BlankLine
+	MOVE ZERO TO LinesOnPage.
+
+Write-High-Earner-Exception.
+	MOVE EmployeeID TO HE-EmployeeID
+	MOVE EmployeeName TO HE-EmployeeName
+	MOVE EmployeeSalary TO HE-EmployeeSalary
+	WRITE HighEarnerLine FROM HighEarnerDetailLine.
+
+COPY JOB-STATS-WRITE.
