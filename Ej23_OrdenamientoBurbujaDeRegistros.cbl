@@ -1,58 +1,118 @@
-*****************************************************
-*> Ejemplo de prueba técnica de programación en COBOL
-*> Aarón Naveira Taibo 26.01.2024
-
-*> Este programa realiza un ordenamiento de registros 
-*> en un archivo utilizando el algoritmo de ordenamiento por burbuja.
-*****************************************************
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. BUBBLE-SORT.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-	SELECT UNSORTED-FILE ASSIGN TO 'UNSORTED.TXT'.
-	SELECT SORTED-FILE ASSIGN TO 'SORTED.TXT'.
-DATA DIVISION.
-FILE SECTION.
-FD UNSORTED-FILE.
-01 UNSORTED-RECORD.
-	05 ID-NUMBER PIC 9(5).
-FD SORTED-FILE.
-01 SORTED-RECORD.
-	05 ID-NUMBER PIC 9(5)
-WORKING-STORAGE SECTION.
-01 WS-ID-NUMBERS.
-	05 ID-NUMBER OCCURS 100 TIMES PIC 9(5).
-01 WS-COMPUTER PIC 9(3) VALUE ZERO.
-01 WS-SWAP PIC X(1) VALUE 'N'
-PROCEDURE DIVISION.
-BEGIN.
-	OPEN INPUT UNSORTED-FILE.
-	OPEN INPUT SORTED-FILE.
-	PERFORM UNTIL WS-COMPUTER = 100
-		READ UNSORTED-FILE.
-			AT END MOVE ID-NUMBER OF UNSORTED-RECORD TO ID-NUMBER (WS-COMPUTER)
-		END-READ
-		ADD 1 TO WS-COMPUTER
-		END-PERFORM.
-		CLOSE UNSORTED-FILE.
-		PERFORM UNTIL WS-SWAP = 'N'
-			MOVE 'N' TO WS-SWAP
-			PERFORM VARYING WS-COMPUTER FROM 1 BY 1 UNTIL WS-COMPUTER = 99
-				IF ID-NUMBER (WS-COMPUTER) > ID-NUMBER (WS-COMPUTER + 1)
-99
-					MOVE ID-NUMBER (WS-COMPUTER) TO ID-NUMBER
-					MOVE ID-NUMBER (WS-COMPUTER + 1) TO ID-NUMBER (WS-COMPUTER)
-					MOVE ID-NUMBER TO ID-NUMBER (WS-COMPUTER + 1)
-					MOVE 'Y' TO WS-SWAP
-				END-IF
-			END-PERFORM
-		END-PERFORM.
-		PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COMPUTER > 100
-			MOVE ID-NUMBER (WS-COMPUTER) TO ID-NUMBER OF SORTED-RECORD
-			WRITE SORTED-RECORD
-		END-PERFORM.
-		CLOSE SORTED-FILE.
-		STOP RUN.
-		
\ No newline at end of file
+*> Ejemplo de prueba técnica de programación en COBOL
+*> Aarón Naveira Taibo 26.01.2024
+*>
+*> Este programa realiza un ordenamiento de registros
+*> en un archivo utilizando el algoritmo de ordenamiento por burbuja.
+*>
+*> Modificaciones:
+*> 24.03.02 AN - sustituido el bucle de burbuja sobre una tabla
+*>               OCCURS 100 TIMES por la sentencia SORT, para que
+*>               el ordenamiento ya no esté limitado a 100 registros.
+*> 24.03.03 AN - añadido CATEGORY-CODE como clave secundaria, para poder
+*>               ordenar por categoría dentro de un mismo ID-NUMBER.
+*> 24.03.04 AN - añadido un informe de duplicados: mientras se escribe
+*>               SORTED-FILE se compara cada ID-NUMBER con el anterior
+*>               y los que se repiten quedan listados en DUPLICATES-REPORT.
+*> 24.03.31 AN - SORTED-FILE y DUPLICATES-REPORT ahora llevan FILE STATUS
+*>               y se comprueban tras cada OPEN (copybooks FILE-STATUS
+*>               compartidos, sacados del patrón filestatus/88 de
+*>               relatives.cob) en vez de asumir que el OPEN siempre
+*>               funciona.
+*> 24.04.02 AN - el run ahora deja una entrada en el JOB-LOG compartido
+*>               (copybooks JOB-STATS, comunes con BANK-TRANSACTION y
+*>               SeniorTestProgram) con registros leídos/escritos/
+*>               rechazados (duplicados) y hora de inicio/fin.
+*> 24.04.03 AN - FS-STATUS-CODE ahora se comprueba también tras cada
+*>               WRITE DUPLICATES-REPORT-LINE/SORTED-RECORD, no solo tras
+*>               los OPEN.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BUBBLE-SORT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT UNSORTED-FILE ASSIGN TO 'UNSORTED.TXT'.
+	SELECT SORTED-FILE ASSIGN TO 'SORTED.TXT'
+		FILE STATUS IS FS-STATUS-CODE.
+	SELECT SORT-WORK ASSIGN TO 'SORTWORK.TMP'.
+	SELECT DUPLICATES-REPORT ASSIGN TO 'DUPLICATES.RPT'
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS FS-STATUS-CODE.
+	COPY JOB-STATS-SELECT.
+DATA DIVISION.
+FILE SECTION.
+FD UNSORTED-FILE.
+01 UNSORTED-RECORD.
+	05 ID-NUMBER PIC 9(5).
+	05 CATEGORY-CODE PIC X(3).
+FD SORTED-FILE.
+01 SORTED-RECORD.
+	05 ID-NUMBER PIC 9(5).
+	05 CATEGORY-CODE PIC X(3).
+SD SORT-WORK.
+01 SORT-WORK-RECORD.
+	05 SW-ID-NUMBER PIC 9(5).
+	05 SW-CATEGORY-CODE PIC X(3).
+FD DUPLICATES-REPORT.
+01 DUPLICATES-REPORT-LINE PIC X(40).
+COPY JOB-STATS-FD.
+WORKING-STORAGE SECTION.
+77 WS-EOF-FLAG PIC X VALUE 'N'.
+	88 SORT-WORK-EOF VALUE 'Y'.
+77 WS-PREV-ID-NUMBER PIC 9(5) VALUE ZERO.
+77 WS-FIRST-RECORD PIC X VALUE 'Y'.
+	88 FIRST-RECORD VALUE 'Y'.
+COPY FILE-STATUS-FIELDS.
+COPY JOB-STATS-FIELDS.
+PROCEDURE DIVISION.
+BEGIN.
+	MOVE 'BUBBLE-SORT' TO JS-CALLING-PROGRAM
+	PERFORM START-JOB-STATS
+	SORT SORT-WORK
+		ON ASCENDING KEY SW-ID-NUMBER
+		ON ASCENDING KEY SW-CATEGORY-CODE
+		USING UNSORTED-FILE
+		OUTPUT PROCEDURE IS WRITE-SORTED-FILE
+	PERFORM END-JOB-STATS
+	STOP RUN.
+
+WRITE-SORTED-FILE.
+	OPEN OUTPUT SORTED-FILE
+	MOVE 'OPEN SORTED-FILE' TO FS-LAST-OPERATION
+	PERFORM CHECK-FILE-STATUS
+	OPEN OUTPUT DUPLICATES-REPORT
+	MOVE 'OPEN DUPLICATES-REPORT' TO FS-LAST-OPERATION
+	PERFORM CHECK-FILE-STATUS
+	RETURN SORT-WORK
+		AT END SET SORT-WORK-EOF TO TRUE
+	END-RETURN
+	PERFORM UNTIL SORT-WORK-EOF
+		ADD 1 TO JS-RECORDS-READ
+		IF NOT FIRST-RECORD AND SW-ID-NUMBER = WS-PREV-ID-NUMBER
+			MOVE SPACES TO DUPLICATES-REPORT-LINE
+			STRING "Duplicate ID-NUMBER: " SW-ID-NUMBER
+				DELIMITED BY SIZE INTO DUPLICATES-REPORT-LINE
+			WRITE DUPLICATES-REPORT-LINE
+			MOVE 'WRITE DUPLICATES-REPORT-LINE' TO FS-LAST-OPERATION
+			PERFORM CHECK-FILE-STATUS
+			ADD 1 TO JS-RECORDS-REJECTED
+		END-IF
+		MOVE 'N' TO WS-FIRST-RECORD
+		MOVE SW-ID-NUMBER TO WS-PREV-ID-NUMBER
+		MOVE SW-ID-NUMBER TO ID-NUMBER OF SORTED-RECORD
+		MOVE SW-CATEGORY-CODE TO CATEGORY-CODE OF SORTED-RECORD
+		WRITE SORTED-RECORD
+		MOVE 'WRITE SORTED-RECORD' TO FS-LAST-OPERATION
+		PERFORM CHECK-FILE-STATUS
+		ADD 1 TO JS-RECORDS-WRITTEN
+		RETURN SORT-WORK
+			AT END SET SORT-WORK-EOF TO TRUE
+		END-RETURN
+	END-PERFORM
+	CLOSE SORTED-FILE
+	CLOSE DUPLICATES-REPORT
+.
+
+COPY FILE-STATUS-CHECK.
+
+COPY JOB-STATS-WRITE.
